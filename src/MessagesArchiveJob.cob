@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MessagesArchiveJob.
+
+      *> Standalone batch job: moves messages older than one year out
+      *> of MESSAGES-FILE and into a dated archive file, so the live
+      *> inbox/outbox table doesn't grow without bound. Run on its own,
+      *> separate from the interactive InCollege session.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MESSAGES-FILE ASSIGN TO "messages.txt"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS MSG-FILE-STATUS.
+           SELECT ARCHIVE-FILE ASSIGN TO "messages-archive.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ARCHIVE-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  MESSAGES-FILE.
+       01  MESSAGES-RECORD.
+           05 MSG-SENDER           PIC X(20).
+           05 MSG-RECIPIENT        PIC X(20).
+           05 MSG-CONTENT          PIC X(200).
+           05 MSG-TIMESTAMP        PIC X(19).
+           05 MSG-READ-FLAG        PIC X(01).
+           05 MSG-REPLY-TO         PIC 9(04).
+
+       FD  ARCHIVE-FILE.
+       01  ARCHIVE-RECORD PIC X(264).
+
+       WORKING-STORAGE SECTION.
+       01  MSG-FILE-STATUS     PIC XX VALUE SPACES.
+       01  ARCHIVE-FILE-STATUS PIC XX VALUE SPACES.
+
+       01  END-OF-FILE-FLAG PIC X VALUE 'N'.
+           88 END-OF-FILE VALUE 'Y'.
+           88 NOT-END-OF-FILE VALUE 'N'.
+
+      *> Guards against KEPT-MESSAGE-ENTRIES overflowing its OCCURS
+      *> table - if a kept message beyond the cutoff date doesn't fit,
+      *> messages.txt is left exactly as it is rather than rewritten
+      *> with messages silently missing.
+       01  MSG-BUFFER-OVERFLOW-FLAG PIC X VALUE 'N'.
+           88 MSG-BUFFER-OVERFLOW VALUE 'Y'.
+
+       01  TODAY-DATE          PIC 9(08).
+       01  CUTOFF-DATE-INTEGER PIC 9(08).
+       01  MSG-DATE            PIC 9(08).
+       01  MSG-DATE-INTEGER    PIC 9(08).
+
+       01  TOTAL-MESSAGE-COUNT  PIC 9(06) VALUE 0.
+       01  ARCHIVED-COUNT       PIC 9(06) VALUE 0.
+
+       01  KEPT-MESSAGES.
+           05 KEPT-MESSAGE-COUNT PIC 9(06) VALUE 0.
+           05 KEPT-MESSAGE-ENTRIES OCCURS 2000 TIMES.
+               10 KEPT-MESSAGE-RECORD PIC X(264).
+
+       01  I PIC 9(06).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-DATE.
+           COMPUTE CUTOFF-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(TODAY-DATE) - 365.
+           PERFORM SORT-MESSAGES-PROCEDURE.
+           PERFORM REWRITE-MESSAGES-FILE-PROCEDURE.
+           STOP RUN.
+
+       SORT-MESSAGES-PROCEDURE.
+           OPEN INPUT MESSAGES-FILE.
+           IF MSG-FILE-STATUS = "35"
+               CLOSE MESSAGES-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN EXTEND ARCHIVE-FILE.
+           IF ARCHIVE-FILE-STATUS = "35"
+               CLOSE ARCHIVE-FILE
+               OPEN OUTPUT ARCHIVE-FILE
+           END-IF.
+
+           SET NOT-END-OF-FILE TO TRUE.
+           PERFORM UNTIL END-OF-FILE
+               READ MESSAGES-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO TOTAL-MESSAGE-COUNT
+                       PERFORM ROUTE-MESSAGE-PROCEDURE
+               END-READ
+           END-PERFORM.
+
+           CLOSE MESSAGES-FILE.
+           CLOSE ARCHIVE-FILE.
+
+       ROUTE-MESSAGE-PROCEDURE.
+           MOVE 0 TO MSG-DATE.
+           IF MSG-TIMESTAMP(1:8) IS NUMERIC
+               MOVE MSG-TIMESTAMP(1:8) TO MSG-DATE
+           END-IF.
+
+           IF MSG-DATE NOT = 0
+               COMPUTE MSG-DATE-INTEGER = FUNCTION INTEGER-OF-DATE(MSG-DATE)
+           ELSE
+               MOVE 0 TO MSG-DATE-INTEGER
+           END-IF.
+
+           IF MSG-DATE NOT = 0 AND MSG-DATE-INTEGER < CUTOFF-DATE-INTEGER
+               MOVE MESSAGES-RECORD TO ARCHIVE-RECORD
+               WRITE ARCHIVE-RECORD
+               ADD 1 TO ARCHIVED-COUNT
+           ELSE
+               IF KEPT-MESSAGE-COUNT < 2000
+                   ADD 1 TO KEPT-MESSAGE-COUNT
+                   MOVE MESSAGES-RECORD
+                       TO KEPT-MESSAGE-RECORD(KEPT-MESSAGE-COUNT)
+               ELSE
+                   SET MSG-BUFFER-OVERFLOW TO TRUE
+               END-IF
+           END-IF.
+
+       REWRITE-MESSAGES-FILE-PROCEDURE.
+           IF MSG-BUFFER-OVERFLOW
+               DISPLAY "MessagesArchiveJob: messages.txt has more kept "
+                   "messages than this job can hold in memory - "
+                   "leaving it unchanged."
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN OUTPUT MESSAGES-FILE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > KEPT-MESSAGE-COUNT
+               MOVE KEPT-MESSAGE-ENTRIES(I) TO MESSAGES-RECORD
+               WRITE MESSAGES-RECORD
+           END-PERFORM.
+           CLOSE MESSAGES-FILE.
