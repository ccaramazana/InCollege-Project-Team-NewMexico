@@ -9,19 +9,27 @@
            SELECT OUTPUT-FILE ASSIGN TO "output.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT SECRETS-FILE ASSIGN TO "secrets.txt"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SECRET-USERNAME
                FILE STATUS IS SEC-STATUS.
            SELECT PROFILES-FILE ASSIGN TO "profiles.txt"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROFILE-USERNAME
                FILE STATUS IS PRO-STATUS.
            SELECT CONNECTIONS-FILE ASSIGN TO "connections.txt"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CONN-KEY
                FILE STATUS IS CONN-FILE-STATUS.
            SELECT NETWORKS-FILE ASSIGN TO "networks.txt"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS NET-FILE-STATUS.
            SELECT JOBS-FILE ASSIGN TO "jobs.txt"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-JOB-REL-KEY
                FILE STATUS IS JOBS-FILE-STATUS.
            SELECT APPLICATIONS-FILE ASSIGN TO "applications.txt"
                ORGANIZATION IS LINE SEQUENTIAL
@@ -29,6 +37,22 @@
            SELECT MESSAGES-FILE ASSIGN TO "messages.txt"
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS MESSAGES-FILE-STATUS.
+           SELECT SKILLS-FILE ASSIGN TO "skills.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SKILLS-FILE-STATUS.
+           SELECT RESUME-FILE ASSIGN TO RESUME-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESUME-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "audit-log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+           SELECT MESSAGES-LOCK-FILE ASSIGN TO "messages.lck"
+               ORGANIZATION IS LINE SEQUENTIAL
+               LOCK MODE IS EXCLUSIVE
+               FILE STATUS IS MSG-LOCK-FILE-STATUS.
+           SELECT PROBE-FILE ASSIGN TO PROBE-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PROBE-FILE-STATUS.
 
        DATA DIVISION.
 
@@ -40,35 +64,45 @@
        FD  SECRETS-FILE.
        01  SECRETS-RECORD.
            05 SECRET-USERNAME PIC X(20).
-           05 SECRET-PASSWORD PIC X(12).
+           05 SECRET-PASSWORD-SALT PIC X(08).
+           05 SECRET-PASSWORD-HASH PIC X(18).
+           05 SECRET-RECOVERY-QUESTION PIC X(80).
+           05 SECRET-RECOVERY-ANSWER-SALT PIC X(08).
+           05 SECRET-RECOVERY-ANSWER-HASH PIC X(18).
+           05 SECRET-FAILED-LOGINS PIC 9(02).
+           05 SECRET-LOCKED-UNTIL PIC X(19).
        FD  PROFILES-FILE.
        01  PROFILES-RECORD.
+           05 PROFILE-USERNAME PIC X(20).
            05 PROFILE-FIRST-NAME PIC X(80).
            05 PROFILE-LAST-NAME PIC X(80).
            05 PROFILE-UNIVERSITY PIC X(80).
            05 PROFILE-MAJOR PIC X(80).
            05 PROFILE-GRADUATION-YEAR PIC 9(4).
            05 PROFILE-ABOUT-ME PIC X(200).
-           05 PROFILE-EXPERIENCES OCCURS 3 TIMES.
+           05 PROFILE-EXPERIENCES OCCURS 5 TIMES.
                10 PROF-EXP-TITLE PIC X(80).
                10 PROF-EXP-COMPANY PIC X(80).
                10 PROF-EXP-DATES PIC X(80).
                10 PROF-EXP-DESCRIPTION PIC X(100).
-           05 PROFILE-EDUCATION OCCURS 3 TIMES.
+           05 PROFILE-EDUCATION OCCURS 5 TIMES.
                10 PROF-EDU-DEGREE PIC X(80).
                10 PROF-EDU-UNIVERSITY PIC X(80).
                10 PROF-EDU-YEARS PIC X(80).
+           05 PROFILE-CREATED-DATE PIC 9(08).
 
        FD  CONNECTIONS-FILE.
        01  CONNECTIONS-RECORD.
-           05 SENDER-USERNAME PIC X(20).
-           05 RECEIVER-USERNAME PIC X(20).
+           05 CONN-KEY.
+               10 SENDER-USERNAME PIC X(20).
+               10 RECEIVER-USERNAME PIC X(20).
            05 CONN-STATUS PIC X(20).
 
        FD  NETWORKS-FILE.
        01  NETWORKS-RECORD.
            05 NETWORKS-SENDER PIC X(20).
            05 NETWORKS-RECIEVER PIC X(20).
+           05 NETWORKS-ESTABLISHED-DATE PIC 9(08).
 
        FD  JOBS-FILE.
        01  JOBS-RECORD.
@@ -78,6 +112,11 @@
            05 JOB-EMPLOYER      PIC X(80).
            05 JOB-LOCATION      PIC X(80).
            05 JOB-SALARY        PIC X(20).
+           05 JOB-POSTED-DATE   PIC 9(08).
+           05 JOB-EXPIRATION-DATE PIC 9(08).
+           05 JOB-CLOSED-FLAG   PIC X(01).
+           05 JOB-SALARY-MIN    PIC 9(07).
+           05 JOB-SALARY-MAX    PIC 9(07).
 
        FD  APPLICATIONS-FILE.
        01  APPLICATIONS-RECORD.
@@ -85,6 +124,7 @@
            05 APP-JOB-TITLE     PIC X(80).
            05 APP-JOB-EMPLOYER  PIC X(80).
            05 APP-JOB-LOCATION  PIC X(80).
+           05 APP-STATUS        PIC X(20).
 
        FD  MESSAGES-FILE.
        01  MESSAGES-RECORD.
@@ -92,7 +132,30 @@
            05 MSG-RECIPIENT        PIC X(20).
            05 MSG-CONTENT          PIC X(200).
            05 MSG-TIMESTAMP        PIC X(19).
-        
+           05 MSG-READ-FLAG        PIC X(01).
+           05 MSG-REPLY-TO         PIC 9(04).
+
+       FD  SKILLS-FILE.
+       01  SKILLS-RECORD.
+           05 SKILL-USERNAME        PIC X(20).
+           05 SKILL-NUMBER          PIC 9(02).
+           05 SKILL-COMPLETED-DATE  PIC 9(08).
+
+       FD  RESUME-FILE.
+       01  RESUME-RECORD PIC X(256).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05 AUDIT-USERNAME  PIC X(20).
+           05 AUDIT-TIMESTAMP PIC X(19).
+           05 AUDIT-ACTION    PIC X(60).
+
+       FD  MESSAGES-LOCK-FILE.
+       01  MESSAGES-LOCK-RECORD PIC X(20).
+
+       FD  PROBE-FILE.
+       01  PROBE-RECORD PIC X(01).
+
 
        WORKING-STORAGE SECTION.
 
@@ -108,6 +171,12 @@
        01  SEC-STATUS   PIC XX VALUE SPACES.
        01  PRO-STATUS   PIC XX VALUE SPACES.
 
+       01  PROBE-FILENAME     PIC X(40) VALUE SPACES.
+       01  PROBE-FILE-STATUS  PIC XX VALUE SPACES.
+       01  FILE-MISSING-FLAG  PIC X VALUE 'N'.
+           88 FILE-MISSING    VALUE 'Y'.
+           88 FILE-PRESENT    VALUE 'N'.
+
        01  PROGRAM-STATUS.
            05 WS-EXIT-FLAG PIC A(1) VALUE 'N'.
                88 EXIT-PROGRAM VALUE 'Y'.
@@ -116,39 +185,50 @@
        01  INPUT-CHOICE-BUF PIC X(1).
 
        01  USER-RECORDS.
-           05  USER-TABLE OCCURS 5 TIMES.
+           05  USER-TABLE OCCURS 300 TIMES.
                10 USER-USERNAME PIC X(20).
-               10 USER-PASSWORD PIC X(12).
+               10 USER-PASSWORD-SALT PIC X(08).
+               10 USER-PASSWORD-HASH PIC X(18).
+               10 USER-RECOVERY-QUESTION PIC X(80).
+               10 USER-RECOVERY-ANSWER-SALT PIC X(08).
+               10 USER-RECOVERY-ANSWER-HASH PIC X(18).
+               10 USER-FAILED-LOGINS PIC 9(02).
+               10 USER-LOCKED-UNTIL PIC X(19).
 
        01  USER-PROFILES.
-           05 USER-PROFILES-TABLE OCCURS 5 TIMES.
+           05 USER-PROFILES-TABLE OCCURS 300 TIMES.
+               10 USER-PROFILE-USERNAME PIC X(20).
                10 USER-FIRST-NAME PIC X(80).
                10 USER-LAST-NAME PIC X(80).
                10 USER-UNIVERSITY PIC X(80).
                10 USER-MAJOR PIC X(80).
                10 USER-GRADUATION-YEAR PIC 9(4).
                10 USER-ABOUT-ME PIC X(200).
-               10 USER-EXPERIENCES OCCURS 3 TIMES.
+               10 USER-EXPERIENCES OCCURS 5 TIMES.
                    15 EXP-TITLE PIC X(80).
                    15 EXP-COMPANY PIC X(80).
                    15 EXP-DATES PIC X(80).
                    15 EXP-DESCRIPTION PIC X(100).
-               10 USER-EDUCATION OCCURS 3 TIMES.
+               10 USER-EDUCATION OCCURS 5 TIMES.
                    15 EDU-DEGREE PIC X(80).
                    15 EDU-UNIVERSITY PIC X(80).
                    15 EDU-YEARS PIC X(80).
+               10 USER-CREATED-DATE PIC 9(08).
 
        01  CONNECTIONS-DATA.
-           05 CONNECTIONS-TABLE OCCURS 25 TIMES.
+           05 CONNECTIONS-TABLE OCCURS 300 TIMES.
                10 CON-SENDER PIC X(20).
                10 CON-RECEIVER PIC X(20).
-       01 CONNECTION-COUNT PIC 99 VALUE 0.
+               10 CON-STATUS PIC X(20).
+       01 CONNECTION-COUNT PIC 999 VALUE 0.
+       01 MAX-CONNECTION-COUNT PIC 999 VALUE 300.
 
        01  NETWORK-DATA.
            05 NETWORK-COUNT PIC 99 VALUE 0.
            05 NETWORKS-TABLE OCCURS 100 TIMES.
                10 NETWORK-USER1 PIC X(20).
                10 NETWORK-USER2 PIC X(20).
+               10 NETWORK-ESTABLISHED-DATE PIC 9(08).
 
        01  WS-JOBS-DATA.
            05 WS-JOB-COUNT PIC 99 VALUE 0.
@@ -159,8 +239,17 @@
                10 WS-JOB-EMPLOYER    PIC X(80).
                10 WS-JOB-LOCATION    PIC X(80).
                10 WS-JOB-SALARY      PIC X(20).
+               10 WS-JOB-POSTED-DATE PIC 9(08).
+               10 WS-JOB-EXPIRATION-DATE PIC 9(08).
+               10 WS-JOB-CLOSED-FLAG PIC X(01) VALUE 'N'.
+                  88 WS-JOB-IS-CLOSED VALUE 'Y'.
+               10 WS-JOB-SALARY-MIN  PIC 9(07) VALUE 0.
+               10 WS-JOB-SALARY-MAX  PIC 9(07) VALUE 0.
 
-       01  USER-COUNT PIC 9 VALUE 0.
+       01  USER-COUNT PIC 999 VALUE 0.
+
+       01  MAX-USER-COUNT PIC 999 VALUE 300.
+       01  PROFILE-RECORD-COUNT PIC 999 VALUE 0.
 
        01  VALIDATION-VARS.
            05 PASSWORD-IS-VALID PIC A(1).
@@ -170,21 +259,39 @@
            05 CAPS-COUNT PIC 99.
            05 DIGIT-COUNT PIC 99.
            05 SPECIAL-COUNT PIC 99.
-           05 I PIC 99.
+           05 I PIC 999.
 
        01 LOOP-VARS.
-           05 J PIC 99 VALUE 0.
+           05 J PIC 999 VALUE 0.
+           05 K PIC 999 VALUE 0.
            05 COUNT-EXP PIC 9 VALUE 0.
            05 COUNT-EDU PIC 9 VALUE 0.
 
        01  TEMP-PASSWORD PIC X(80).
 
+       01  HASHING-VARS.
+           05 HP-INPUT        PIC X(80).
+           05 HP-SALT         PIC X(08).
+           05 HP-OUTPUT-HASH  PIC X(18).
+           05 HP-ACCUMULATOR  PIC 9(18).
+           05 HP-CHAR-VALUE   PIC 9(03).
+           05 HP-LEN          PIC 999.
+           05 HP-SUBS         PIC 999.
+           05 SALT-ALPHABET   PIC X(36)
+              VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ0123456789".
+           05 SALT-SUBS       PIC 99.
+           05 WS-RANDOM-SEED-DISCARD PIC 9(05)V9(05).
+
        01  LOGIN-VARS.
            05 LOGIN-USERNAME PIC X(20).
            05 LOGIN-PASSWORD PIC X(12).
-           05 LOGGED-IN-RANK PIC 9.
+           05 LOGGED-IN-RANK PIC 999.
            05 LOGIN-FOUND-FLAG PIC A(1).
               88 LOGIN-SUCCESSFUL VALUE 'Y'.
+           05 ACCOUNT-LOCKED-FLAG PIC A(1).
+              88 ACCOUNT-IS-LOCKED VALUE 'Y'.
+
+       01  WS-LOCKOUT-DATE PIC 9(08).
 
        01  GRAD-YEAR-FLAG PIC X VALUE 'N'.
            88 GRAD-YEAR-SUCESSFUL VALUE 'Y'.
@@ -195,6 +302,39 @@
        01  SKILLS-MENU-EXIT-FLAG PIC A(1).
            88 EXIT-SKILLS-MENU VALUE 'Y'.
 
+       01  SKILLS-FILE-STATUS  PIC XX VALUE SPACES.
+       01  RESUME-FILE-STATUS  PIC XX VALUE SPACES.
+       01  RESUME-FILENAME     PIC X(40).
+       01  RESUME-EXPORT-FLAG  PIC X VALUE 'N'.
+           88 EXPORTING-RESUME VALUE 'Y'.
+
+       01  AUDIT-FILE-STATUS   PIC XX VALUE SPACES.
+       01  AUDIT-USER-TEXT     PIC X(20).
+       01  AUDIT-ACTION-TEXT   PIC X(60).
+
+       01  MSG-LOCK-FILE-STATUS     PIC XX VALUE SPACES.
+       01  MSG-LOCK-ACQUIRED-FLAG   PIC X VALUE 'N'.
+           88 MSG-LOCK-ACQUIRED     VALUE 'Y'.
+       01  MSG-LOCK-RETRY-COUNT     PIC 99 VALUE 0.
+       01  SKILLS-DATA.
+           05 SKILLS-COUNT        PIC 999 VALUE 0.
+           05 WS-SKILLS-TABLE OCCURS 300 TIMES.
+               10 WS-SKILL-USERNAME        PIC X(20).
+               10 WS-SKILL-NUMBER          PIC 9(02).
+               10 WS-SKILL-COMPLETED-DATE  PIC 9(08).
+
+       01  SKILL-CHOICE-NUM    PIC 9(02).
+       01  SKILL-QUIZ-ANSWER   PIC X(40).
+       01  SKILL-ALREADY-DONE-FLAG PIC X VALUE 'N'.
+       01  SKILL-NAME-TABLE-VALUES.
+           05 FILLER PIC X(20) VALUE "Advanced COBOL".
+           05 FILLER PIC X(20) VALUE "JCL Management".
+           05 FILLER PIC X(20) VALUE "Public Speaking".
+           05 FILLER PIC X(20) VALUE "Data Analytics".
+           05 FILLER PIC X(20) VALUE "UX/UI Design".
+       01  SKILL-NAME-TABLE REDEFINES SKILL-NAME-TABLE-VALUES.
+           05 SKILL-NAME-ENTRY PIC X(20) OCCURS 5 TIMES.
+
        01  SIGNUP-VARS.
            05 SIGNUP-USERNAME PIC X(20).
            05 USERNAME-EXISTS-FLAG PIC A(1).
@@ -214,12 +354,24 @@
 
        01  CONNECTION-EXIST-FLAG PIC X VALUE 'N'.
 
+       01  WS-PENDING-COUNT      PIC 999 VALUE 0.
+
+       01  WS-PAGE-ITEM-COUNT    PIC 99 VALUE 0.
+       01  WS-PAGE-STOP-FLAG     PIC X VALUE 'N'.
+           88 PAGE-LISTING-STOPPED VALUE 'Y'.
+
        01  NETWORK-EXIST-FLAG PIC X VALUE 'N'.
 
        01  FULL-NAME              PIC X(50).
        01  SEARCH-NAME            PIC X(50).
        01  PROFILE-INDEX          PIC 9(3) VALUE 0.
 
+       01  FIND-SEARCH-MODE       PIC X(01) VALUE "1".
+       01  FIND-MATCH-DATA.
+           05 FIND-MATCH-COUNT    PIC 999 VALUE 0.
+           05 FIND-MATCH-INDEX OCCURS 300 TIMES PIC 999.
+       01  FIND-CHOICE-NUM        PIC 999.
+
        01  PROFILE-HEADING    PIC X(30).
 
        01  CONN-FILE-STATUS   PIC XX VALUE SPACES.
@@ -235,8 +387,62 @@
                10 WS-APP-JOB-TITLE     PIC X(80).
                10 WS-APP-JOB-EMPLOYER  PIC X(80).
                10 WS-APP-JOB-LOCATION  PIC X(80).
-
-       01  WS-JOB-CHOICE       PIC 99.
+               10 WS-APP-STATUS        PIC X(20) VALUE "Submitted".
+
+       01  WS-JOB-CHOICE       PIC 999.
+       01  WS-APP-CHOICE       PIC 999.
+       01  WS-APP-NEW-STATUS   PIC X(20).
+       01  WS-NETWORK-CHOICE   PIC 999.
+
+       01  WS-JOB-REL-KEY      PIC 9(06).
+       01  WS-USER-SAVE-INDEX  PIC 999.
+       01  WS-PROFILE-SAVE-INDEX PIC 999.
+       01  WS-CONN-SAVE-INDEX  PIC 999.
+       01  WS-JOB-SAVE-INDEX   PIC 999.
+       01  WS-OLD-USERNAME     PIC X(20).
+
+       01  WS-FIRST-DEGREE-DATA.
+           05 WS-FIRST-DEGREE-COUNT PIC 999 VALUE 0.
+           05 WS-FIRST-DEGREE-RANKS OCCURS 300 TIMES PIC 999.
+
+       01  WS-SECOND-DEGREE-DATA.
+           05 WS-SECOND-DEGREE-COUNT PIC 999 VALUE 0.
+           05 WS-SECOND-DEGREE-RANKS OCCURS 300 TIMES PIC 999.
+
+       01  WS-SECOND-DEGREE-DUP-FLAG PIC X VALUE 'N'.
+       01  WS-SECOND-DEGREE-CANDIDATE PIC 999 VALUE 0.
+       01  WS-ACCT-CHOICE      PIC X(1).
+       01  WS-NEW-USERNAME     PIC X(20).
+       01  WS-MUTUAL-CANDIDATE PIC X(20).
+       01  MUTUAL-CONNECTION-COUNT PIC 999.
+       01  WS-RECOMMEND-MATCH-COUNT PIC 999.
+
+       01  JOB-DATE-VARS.
+           05 WS-TODAY-DATE      PIC 9(08).
+           05 WS-DAYS-ACTIVE     PIC 999.
+           05 WS-DATE-INTEGER    PIC 9(08).
+
+       01  WS-JOB-FILTER          PIC X(80).
+       01  WS-JOB-FILTER-LEN      PIC 999.
+       01  WS-JOB-MIN-SALARY-FILTER PIC 9(07) VALUE 0.
+
+       01  WS-SALARY-OK-FLAG      PIC X VALUE 'Y'.
+           88 SALARY-OK           VALUE 'Y'.
+
+       01  WS-SAVED-JOB-INDEX     PIC 999.
+       01  WS-MORE-JOBS-FLAG      PIC X VALUE 'N'.
+           88 MORE-JOBS-REMAIN    VALUE 'Y'.
+       01  WS-MORE-APPS-FLAG      PIC X VALUE 'N'.
+           88 MORE-APPS-REMAIN    VALUE 'Y'.
+
+       01  SUBSTRING-SEARCH-VARS.
+           05 WS-SEARCH-HAYSTACK     PIC X(200).
+           05 WS-SEARCH-NEEDLE       PIC X(80).
+           05 WS-SEARCH-FOUND-FLAG   PIC X VALUE 'N'.
+              88 SEARCH-FOUND        VALUE 'Y'.
+           05 WS-SEARCH-HAY-LEN      PIC 999.
+           05 WS-SEARCH-NEEDLE-LEN   PIC 999.
+           05 WS-SEARCH-POS          PIC 999.
 
        01  MESSAGES-FILE-STATUS    PIC XX VALUE SPACES.
        01  WS-MESSAGES-DATA.
@@ -245,25 +451,27 @@
                10 WS-MSG-RECIPIENT        PIC X(20).
                10 WS-MSG-CONTENT          PIC X(200).
                10 WS-MSG-TIMESTAMP        PIC X(19).
+               10 WS-MSG-READ-FLAG        PIC X(01) VALUE "N".
+               10 WS-MSG-REPLY-TO         PIC 9(04) VALUE 0.
        01  MESSAGE-COUNT           PIC 99 VALUE 0.
        01  RECIPIENT-USERNAME      PIC X(20).
        01  MESSAGE-CONTENT         PIC X(200).
        01  CONNECTION-VALID-FLAG   PIC X VALUE 'N'.
        01  MESSAGES-MENU-EXIT-FLAG PIC X VALUE 'N'.
+       01  WS-MSG-CHOICE           PIC 9(04).
+       01  WS-MSG-UNREAD-COUNT     PIC 99.
+       01  WS-MSG-REPLYING-TO      PIC 9(04) VALUE 0.
 
-       01 CONNECTION-INDEX         PIC 99 VALUE 0.
        01 CURRENT-USER            PIC X(20).
 
-       01  WS-CONNECTIONS-DATA.
-           05 WS-CONNECTIONS-TABLE OCCURS 25 TIMES.
-               10 WS-CONN-SENDER PIC X(20).
-               10 WS-CONN-RECEIVER PIC X(20).
-               10 WS-CONN-STATUS PIC X(20).
-
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
+      *> Seed FUNCTION RANDOM off the clock so GENERATE-SALT-PROCEDURE
+      *> does not hand out the same salts on every run of the program.
+           COMPUTE WS-RANDOM-SEED-DISCARD =
+               FUNCTION RANDOM(FUNCTION SECONDS-PAST-MIDNIGHT).
 
            OPEN INPUT INPUT-FILE.
            OPEN OUTPUT OUTPUT-FILE.
@@ -274,6 +482,7 @@
            PERFORM LOAD-JOBS-FROM-FILE.
            PERFORM LOAD-APPLICATIONS-FROM-FILE.
            PERFORM LOAD-MESSAGES-FROM-FILE.
+           PERFORM LOAD-SKILLS-FROM-FILE.
            PERFORM INITIAL-PROMPT-PROCEDURE.
 
            CLOSE INPUT-FILE.
@@ -281,27 +490,41 @@
            STOP RUN.
 
 
+       CHECK-FILE-EXISTS-PROCEDURE.
+      *> Shared open-or-initialize probe: every LOAD-*-FROM-FILE
+      *> paragraph moves its own filename into PROBE-FILENAME and
+      *> PERFORMs this before touching its real FD, so "is it missing?"
+      *> is decided in exactly one tested place instead of seven.
+           MOVE "N" TO FILE-MISSING-FLAG.
+           OPEN INPUT PROBE-FILE.
+           IF PROBE-FILE-STATUS = "35"
+               MOVE "Y" TO FILE-MISSING-FLAG
+           ELSE
+               CLOSE PROBE-FILE
+           END-IF.
+
        LOAD-USERS-FROM-FILE.
 
            INITIALIZE USER-RECORDS.
            MOVE 0 TO USER-COUNT.
 
-           OPEN INPUT SECRETS-FILE.
-
-           IF SEC-STATUS = "35"
+           MOVE "secrets.txt" TO PROBE-FILENAME.
+           PERFORM CHECK-FILE-EXISTS-PROCEDURE.
+           IF FILE-MISSING
                OPEN OUTPUT SECRETS-FILE
                CLOSE SECRETS-FILE
-               OPEN INPUT SECRETS-FILE
-               MOVE "00" TO SEC-STATUS
-           END-IF
+           END-IF.
+
+           OPEN INPUT SECRETS-FILE.
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-               READ SECRETS-FILE
+           SET NOT-END-OF-FILE TO TRUE.
+           PERFORM UNTIL END-OF-FILE OR USER-COUNT >= MAX-USER-COUNT
+               READ SECRETS-FILE NEXT RECORD
                    AT END
-                       EXIT PERFORM
+                       SET END-OF-FILE TO TRUE
                    NOT AT END
                        ADD 1 TO USER-COUNT
-                       MOVE SECRETS-RECORD TO USER-TABLE(I)
+                       MOVE SECRETS-RECORD TO USER-TABLE(USER-COUNT)
                END-READ
            END-PERFORM.
            CLOSE SECRETS-FILE.
@@ -309,46 +532,84 @@
 
        LOAD-PROFILES-FROM-FILE.
            INITIALIZE USER-PROFILES.
+           MOVE 0 TO PROFILE-RECORD-COUNT.
 
-           OPEN INPUT PROFILES-FILE.
-           IF PRO-STATUS = "35"
+           MOVE "profiles.txt" TO PROBE-FILENAME.
+           PERFORM CHECK-FILE-EXISTS-PROCEDURE.
+           IF FILE-MISSING
                OPEN OUTPUT PROFILES-FILE
                CLOSE PROFILES-FILE
-               OPEN INPUT PROFILES-FILE
-               MOVE "00" TO PRO-STATUS
-           END-IF
+           END-IF.
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > USER-COUNT
-               READ PROFILES-FILE
-                   AT END EXIT PERFORM
+           OPEN INPUT PROFILES-FILE.
+
+           SET NOT-END-OF-FILE TO TRUE.
+           PERFORM UNTIL END-OF-FILE
+               READ PROFILES-FILE NEXT RECORD
+                   AT END
+                       SET END-OF-FILE TO TRUE
                    NOT AT END
-                       MOVE PROFILES-RECORD TO USER-PROFILES-TABLE(I)
+                       ADD 1 TO PROFILE-RECORD-COUNT
+                       PERFORM MATCH-PROFILE-TO-USER-PROCEDURE
                END-READ
            END-PERFORM
            CLOSE PROFILES-FILE.
 
+           PERFORM RECONCILE-USER-RECORDS-PROCEDURE.
+
+       MATCH-PROFILE-TO-USER-PROCEDURE.
+      *> PROFILES-FILE is keyed by username and SECRETS-FILE is too, but
+      *> GnuCOBOL returns each in its own ascending-key order, so a
+      *> sequential read of one can't be zipped against the other by
+      *> position - look up the matching USER-TABLE row by username
+      *> instead of assuming read order lines the two files up.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > USER-COUNT
+               IF USER-USERNAME(I) = PROFILE-USERNAME
+                   MOVE PROFILES-RECORD TO USER-PROFILES-TABLE(I)
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       RECONCILE-USER-RECORDS-PROCEDURE.
+           IF PROFILE-RECORD-COUNT NOT = USER-COUNT
+               MOVE SPACES TO TO-OUTPUT-BUF
+               STRING "WARNING: secrets.txt has " DELIMITED BY SIZE
+                   USER-COUNT DELIMITED BY SIZE
+                   " record(s) but profiles.txt has " DELIMITED BY SIZE
+                   PROFILE-RECORD-COUNT DELIMITED BY SIZE
+                   " - accounts may be mispaired." DELIMITED BY SIZE
+                   INTO TO-OUTPUT-BUF
+               END-STRING
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+           END-IF.
+
 
        LOAD-CONNECTIONS-FROM-FILE.
            INITIALIZE CONNECTIONS-DATA.
-           OPEN INPUT CONNECTIONS-FILE.
 
-           IF CONN-FILE-STATUS = "35"
+           MOVE "connections.txt" TO PROBE-FILENAME.
+           PERFORM CHECK-FILE-EXISTS-PROCEDURE.
+           IF FILE-MISSING
                OPEN OUTPUT CONNECTIONS-FILE
                CLOSE CONNECTIONS-FILE
-               OPEN INPUT CONNECTIONS-FILE
-           END-iF
+           END-IF.
+
+           OPEN INPUT CONNECTIONS-FILE.
 
            SET NOT-END-OF-FILE TO TRUE.
 
-           PERFORM UNTIL END-OF-FILE
-               READ CONNECTIONS-FILE
+           PERFORM UNTIL END-OF-FILE OR CONNECTION-COUNT >= MAX-CONNECTION-COUNT
+               READ CONNECTIONS-FILE NEXT RECORD
                    AT END
                        SET END-OF-FILE TO TRUE
                    NOT AT END
                        ADD 1 TO CONNECTION-COUNT
-                       MOVE SENDER-USERNAME TO WS-CONN-SENDER(CONNECTION-COUNT)
-                       MOVE RECEIVER-USERNAME TO WS-CONN-RECEIVER(CONNECTION-COUNT)
-                       MOVE CONN-STATUS TO WS-CONN-STATUS(CONNECTION-COUNT)
+                       MOVE SENDER-USERNAME TO CON-SENDER(CONNECTION-COUNT)
+                       MOVE RECEIVER-USERNAME TO CON-RECEIVER(CONNECTION-COUNT)
+                       MOVE CONN-STATUS TO CON-STATUS(CONNECTION-COUNT)
+                       IF CON-STATUS(CONNECTION-COUNT) = SPACES
+                           MOVE "PENDING" TO CON-STATUS(CONNECTION-COUNT)
+                       END-IF
                END-READ
            END-PERFORM
 
@@ -357,14 +618,16 @@
 
        LOAD-NETWORKS-FROM-FILE.
            INITIALIZE NETWORK-DATA.
-           OPEN INPUT NETWORKS-FILE.
 
-           IF NET-FILE-STATUS = "35"
+           MOVE "networks.txt" TO PROBE-FILENAME.
+           PERFORM CHECK-FILE-EXISTS-PROCEDURE.
+           IF FILE-MISSING
                OPEN OUTPUT NETWORKS-FILE
                CLOSE NETWORKS-FILE
-               EXIT PARAGRAPH
            END-IF.
 
+           OPEN INPUT NETWORKS-FILE.
+
            SET NOT-END-OF-FILE TO TRUE.
 
            PERFORM UNTIL END-OF-FILE
@@ -381,16 +644,18 @@
 
        LOAD-JOBS-FROM-FILE.
            INITIALIZE WS-JOBS-DATA.
-           OPEN INPUT JOBS-FILE.
-           IF JOBS-FILE-STATUS = "35"
+
+           MOVE "jobs.txt" TO PROBE-FILENAME.
+           PERFORM CHECK-FILE-EXISTS-PROCEDURE.
+           IF FILE-MISSING
                OPEN OUTPUT JOBS-FILE
                CLOSE JOBS-FILE
-               OPEN INPUT JOBS-FILE
-               MOVE "00" TO JOBS-FILE-STATUS
            END-IF.
+
+           OPEN INPUT JOBS-FILE.
            SET NOT-END-OF-FILE TO TRUE.
            PERFORM UNTIL END-OF-FILE
-               READ JOBS-FILE
+               READ JOBS-FILE NEXT RECORD
                    AT END
                        SET END-OF-FILE TO TRUE
                    NOT AT END
@@ -402,13 +667,15 @@
 
         LOAD-APPLICATIONS-FROM-FILE.
            INITIALIZE WS-APPLICATIONS-DATA.
-           OPEN INPUT APPLICATIONS-FILE.
-           IF APP-FILE-STATUS = "35"
+
+           MOVE "applications.txt" TO PROBE-FILENAME.
+           PERFORM CHECK-FILE-EXISTS-PROCEDURE.
+           IF FILE-MISSING
                OPEN OUTPUT APPLICATIONS-FILE
                CLOSE APPLICATIONS-FILE
-               OPEN INPUT APPLICATIONS-FILE
-               MOVE "00" TO APP-FILE-STATUS
            END-IF.
+
+           OPEN INPUT APPLICATIONS-FILE.
            SET NOT-END-OF-FILE TO TRUE.
            PERFORM UNTIL END-OF-FILE
                READ APPLICATIONS-FILE
@@ -423,40 +690,126 @@
            CLOSE APPLICATIONS-FILE.
 
        SAVE-USERS-TO-FILE.
-           OPEN OUTPUT SECRETS-FILE.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > USER-COUNT
-               MOVE USER-USERNAME(I) TO SECRET-USERNAME
-               MOVE USER-PASSWORD(I) TO SECRET-PASSWORD
-               WRITE SECRETS-RECORD
-           END-PERFORM.
+      *> Updates or inserts just the one changed row (WS-USER-SAVE-INDEX,
+      *> set by the caller) in place, instead of rewriting every account's
+      *> record on every save.
+           OPEN I-O SECRETS-FILE.
+           IF SEC-STATUS = "35"
+               OPEN OUTPUT SECRETS-FILE
+               CLOSE SECRETS-FILE
+               OPEN I-O SECRETS-FILE
+           END-IF.
+
+           MOVE USER-TABLE(WS-USER-SAVE-INDEX) TO SECRETS-RECORD.
+           REWRITE SECRETS-RECORD
+               INVALID KEY
+                   WRITE SECRETS-RECORD
+           END-REWRITE.
+
+           CLOSE SECRETS-FILE.
+
+       DELETE-OLD-USERNAME-RECORD-PROCEDURE.
+      *> A username change moves the record's key, so the upsert in
+      *> SAVE-USERS-TO-FILE/SAVE-PROFILES-TO-FILE inserts a new keyed
+      *> record rather than updating the old one. Remove the stale
+      *> records left behind under the prior username.
+           OPEN I-O SECRETS-FILE.
+           MOVE WS-OLD-USERNAME TO SECRET-USERNAME.
+           READ SECRETS-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DELETE SECRETS-FILE
+                       INVALID KEY
+                           CONTINUE
+                   END-DELETE
+           END-READ.
            CLOSE SECRETS-FILE.
 
+           OPEN I-O PROFILES-FILE.
+           MOVE WS-OLD-USERNAME TO PROFILE-USERNAME.
+           READ PROFILES-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DELETE PROFILES-FILE
+                       INVALID KEY
+                           CONTINUE
+                   END-DELETE
+           END-READ.
+           CLOSE PROFILES-FILE.
+
 
        SAVE-PROFILES-TO-FILE.
-           OPEN OUTPUT PROFILES-FILE.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > USER-COUNT
-               MOVE USER-PROFILES-TABLE(I) TO PROFILES-RECORD
-               WRITE PROFILES-RECORD
-           END-PERFORM.
+      *> Updates or inserts just the one changed row (WS-PROFILE-SAVE-INDEX,
+      *> set by the caller) in place, keyed by username, instead of
+      *> rewriting every profile on every save.
+           OPEN I-O PROFILES-FILE.
+           IF PRO-STATUS = "35"
+               OPEN OUTPUT PROFILES-FILE
+               CLOSE PROFILES-FILE
+               OPEN I-O PROFILES-FILE
+           END-IF.
+
+           MOVE USER-USERNAME(WS-PROFILE-SAVE-INDEX)
+               TO USER-PROFILE-USERNAME(WS-PROFILE-SAVE-INDEX).
+           MOVE USER-PROFILES-TABLE(WS-PROFILE-SAVE-INDEX) TO PROFILES-RECORD.
+           REWRITE PROFILES-RECORD
+               INVALID KEY
+                   WRITE PROFILES-RECORD
+           END-REWRITE.
+
            CLOSE PROFILES-FILE.
 
        SAVE-CONNECTIONS-TO-FILE.
-           OPEN OUTPUT CONNECTIONS-FILE.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > CONNECTION-COUNT
-               MOVE CON-SENDER(I) TO SENDER-USERNAME
-               MOVE CON-RECEIVER(I) TO RECEIVER-USERNAME
-               WRITE CONNECTIONS-RECORD
-           END-PERFORM.
+      *> Updates or inserts just the one changed row (WS-CONN-SAVE-INDEX,
+      *> set by the caller) in place, instead of rewriting every
+      *> connection's record on every save.
+           OPEN I-O CONNECTIONS-FILE.
+           IF CONN-FILE-STATUS = "35"
+               OPEN OUTPUT CONNECTIONS-FILE
+               CLOSE CONNECTIONS-FILE
+               OPEN I-O CONNECTIONS-FILE
+           END-IF.
+
+           MOVE CON-SENDER(WS-CONN-SAVE-INDEX) TO SENDER-USERNAME.
+           MOVE CON-RECEIVER(WS-CONN-SAVE-INDEX) TO RECEIVER-USERNAME.
+           MOVE CON-STATUS(WS-CONN-SAVE-INDEX) TO CONN-STATUS.
+           REWRITE CONNECTIONS-RECORD
+               INVALID KEY
+                   WRITE CONNECTIONS-RECORD
+           END-REWRITE.
+
            CLOSE CONNECTIONS-FILE.
 
        SAVE-JOBS-TO-FILE.
-           OPEN OUTPUT JOBS-FILE.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-JOB-COUNT
-               MOVE WS-JOBS-TABLE(I) TO JOBS-RECORD
-               WRITE JOBS-RECORD
-           END-PERFORM.
+      *> Updates or inserts just the one changed row (WS-JOB-SAVE-INDEX,
+      *> set by the caller) in place by relative record number, instead of
+      *> rewriting every job posting on every save.
+           OPEN I-O JOBS-FILE.
+           IF JOBS-FILE-STATUS = "35"
+               OPEN OUTPUT JOBS-FILE
+               CLOSE JOBS-FILE
+               OPEN I-O JOBS-FILE
+           END-IF.
+
+           MOVE WS-JOB-SAVE-INDEX TO WS-JOB-REL-KEY.
+           MOVE WS-JOBS-TABLE(WS-JOB-SAVE-INDEX) TO JOBS-RECORD.
+           REWRITE JOBS-RECORD
+               INVALID KEY
+                   WRITE JOBS-RECORD
+           END-REWRITE.
+
            CLOSE JOBS-FILE.
 
+       SAVE-APPLICATIONS-TO-FILE.
+           OPEN OUTPUT APPLICATIONS-FILE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-APP-COUNT
+               MOVE WS-APPLICATIONS-TABLE(I) TO APPLICATIONS-RECORD
+               WRITE APPLICATIONS-RECORD
+           END-PERFORM.
+           CLOSE APPLICATIONS-FILE.
+
 
        INITIAL-PROMPT-PROCEDURE.
 
@@ -466,6 +819,8 @@
            PERFORM DISPLAY-AND-WRITE-OUTPUT.
            MOVE "2) Create New Account" TO TO-OUTPUT-BUF.
            PERFORM DISPLAY-AND-WRITE-OUTPUT.
+           MOVE "3) Forgot Password" TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
            MOVE "Enter your choice:" TO TO-OUTPUT-BUF.
            PERFORM DISPLAY-AND-WRITE-OUTPUT.
 
@@ -479,13 +834,18 @@
            IF INPUT-CHOICE-BUF = "2"
                PERFORM SIGN-UP-PROCEDURE
            END-IF.
+           IF INPUT-CHOICE-BUF = "3"
+               PERFORM FORGOT-PASSWORD-PROCEDURE
+           END-IF.
            IF INPUT-CHOICE-BUF NOT = "1" AND INPUT-CHOICE-BUF NOT = "2"
+               AND INPUT-CHOICE-BUF NOT = "3"
                PERFORM INITIAL-PROMPT-PROCEDURE
            END-IF.
 
        LOGIN-PROCEDURE.
 
            MOVE "N" TO LOGIN-FOUND-FLAG.
+           MOVE "N" TO ACCOUNT-LOCKED-FLAG.
 
            MOVE "Please enter your username:" TO TO-OUTPUT-BUF.
            PERFORM DISPLAY-AND-WRITE-OUTPUT.
@@ -499,11 +859,50 @@
            IF EXIT-PROGRAM PERFORM EXIT-EARLY END-IF.
            MOVE FUNCTION TRIM(INPUT-RECORD) TO LOGIN-PASSWORD.
 
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE.
+
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > USER-COUNT
-              IF USER-USERNAME(I) = LOGIN-USERNAME AND
-                 USER-PASSWORD(I) = LOGIN-PASSWORD
-                   SET LOGIN-SUCCESSFUL TO TRUE
-                   MOVE I TO LOGGED-IN-RANK
+              IF USER-USERNAME(I) = LOGIN-USERNAME
+
+                   MOVE 0 TO WS-LOCKOUT-DATE
+                   IF FUNCTION TRIM(USER-LOCKED-UNTIL(I)) NOT = SPACES
+                       AND USER-LOCKED-UNTIL(I)(1:8) IS NUMERIC
+                       MOVE USER-LOCKED-UNTIL(I)(1:8) TO WS-LOCKOUT-DATE
+                   END-IF
+
+                   IF WS-LOCKOUT-DATE NOT = 0 AND WS-TODAY-DATE < WS-LOCKOUT-DATE
+
+                       SET ACCOUNT-IS-LOCKED TO TRUE
+
+                   ELSE
+
+                       MOVE LOGIN-PASSWORD TO HP-INPUT
+                       MOVE USER-PASSWORD-SALT(I) TO HP-SALT
+                       PERFORM HASH-PASSWORD-PROCEDURE
+                       IF HP-OUTPUT-HASH = USER-PASSWORD-HASH(I)
+                           SET LOGIN-SUCCESSFUL TO TRUE
+                           MOVE I TO LOGGED-IN-RANK
+                           MOVE 0 TO USER-FAILED-LOGINS(I)
+                           MOVE SPACES TO USER-LOCKED-UNTIL(I)
+                       ELSE
+                           ADD 1 TO USER-FAILED-LOGINS(I)
+                           IF USER-FAILED-LOGINS(I) >= 5
+                               COMPUTE WS-DATE-INTEGER =
+                                   FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE) + 1
+                               MOVE SPACES TO USER-LOCKED-UNTIL(I)
+                               MOVE FUNCTION DATE-OF-INTEGER(WS-DATE-INTEGER)
+                                   TO USER-LOCKED-UNTIL(I)(1:8)
+                               MOVE 0 TO USER-FAILED-LOGINS(I)
+                           END-IF
+                           MOVE LOGIN-USERNAME TO AUDIT-USER-TEXT
+                           MOVE "Failed login attempt" TO AUDIT-ACTION-TEXT
+                           PERFORM LOG-AUDIT-ACTION-PROCEDURE
+                       END-IF
+                       MOVE I TO WS-USER-SAVE-INDEX
+                       PERFORM SAVE-USERS-TO-FILE
+
+                   END-IF
+
                    EXIT PERFORM
               END-IF
            END-PERFORM.
@@ -512,10 +911,30 @@
                MOVE LOGIN-USERNAME TO CURRENT-USER
                MOVE "You have successfully logged in." TO TO-OUTPUT-BUF
                PERFORM DISPLAY-AND-WRITE-OUTPUT
+               MOVE CURRENT-USER TO AUDIT-USER-TEXT
+               MOVE "Logged in" TO AUDIT-ACTION-TEXT
+               PERFORM LOG-AUDIT-ACTION-PROCEDURE
+               PERFORM COUNT-PENDING-REQUESTS-PROCEDURE
                PERFORM POST-LOGIN-NAVIGATION
 
+           ELSE IF ACCOUNT-IS-LOCKED
+
+               MOVE "This account is temporarily locked due to repeated" &
+               " failed logins. Please try again later." TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               MOVE LOGIN-USERNAME TO AUDIT-USER-TEXT
+               MOVE "Login blocked - account locked" TO AUDIT-ACTION-TEXT
+               PERFORM LOG-AUDIT-ACTION-PROCEDURE
+               PERFORM INITIAL-PROMPT-PROCEDURE
+
            ELSE
 
+               IF I > USER-COUNT
+                   MOVE LOGIN-USERNAME TO AUDIT-USER-TEXT
+                   MOVE "Failed login attempt" TO AUDIT-ACTION-TEXT
+                   PERFORM LOG-AUDIT-ACTION-PROCEDURE
+               END-IF
+
                MOVE "Incorrect username/password, please try again."
                TO TO-OUTPUT-BUF
                PERFORM DISPLAY-AND-WRITE-OUTPUT
@@ -526,7 +945,7 @@
 
        SIGN-UP-PROCEDURE.
 
-           IF USER-COUNT >= 5
+           IF USER-COUNT >= MAX-USER-COUNT
 
                MOVE "All permitted accounts have been created, please" &
                " come back later." TO TO-OUTPUT-BUF
@@ -564,11 +983,24 @@
 
                        ADD 1 TO USER-COUNT
                        MOVE SIGNUP-USERNAME TO USER-USERNAME(USER-COUNT)
-                       MOVE TEMP-PASSWORD TO USER-PASSWORD(USER-COUNT)
+
+                       PERFORM GENERATE-SALT-PROCEDURE
+                       MOVE HP-SALT TO USER-PASSWORD-SALT(USER-COUNT)
+                       MOVE TEMP-PASSWORD TO HP-INPUT
+                       PERFORM HASH-PASSWORD-PROCEDURE
+                       MOVE HP-OUTPUT-HASH TO USER-PASSWORD-HASH(USER-COUNT)
+
+                       MOVE USER-COUNT TO LOGGED-IN-RANK
+                       PERFORM SET-RECOVERY-QUESTION-PROCEDURE
 
                        MOVE "Account created successfully." TO TO-OUTPUT-BUF
                        PERFORM DISPLAY-AND-WRITE-OUTPUT
 
+                       MOVE SIGNUP-USERNAME TO AUDIT-USER-TEXT
+                       MOVE "Created account" TO AUDIT-ACTION-TEXT
+                       PERFORM LOG-AUDIT-ACTION-PROCEDURE
+
+                       MOVE USER-COUNT TO WS-USER-SAVE-INDEX
                        PERFORM SAVE-USERS-TO-FILE
 
                        PERFORM INITIAL-PROMPT-PROCEDURE
@@ -626,6 +1058,140 @@
                SET IS-NOT-VALID TO TRUE.
 
 
+       GENERATE-SALT-PROCEDURE.
+           MOVE SPACES TO HP-SALT
+           PERFORM VARYING HP-SUBS FROM 1 BY 1 UNTIL HP-SUBS > 8
+               COMPUTE SALT-SUBS =
+                   FUNCTION MOD(FUNCTION RANDOM * 1000000, 36) + 1
+               MOVE SALT-ALPHABET(SALT-SUBS:1) TO HP-SALT(HP-SUBS:1)
+           END-PERFORM.
+
+
+       HASH-PASSWORD-PROCEDURE.
+      *> Salted digest: no SHA/MD5 intrinsic is available here, so
+      *> this mixes salt + plaintext through repeated multiply-and-mod
+      *> and renders the result as an 18-digit number. Keeps
+      *> secrets.txt from being a plaintext password list.
+           MOVE 5381 TO HP-ACCUMULATOR
+           COMPUTE HP-LEN = FUNCTION LENGTH(FUNCTION TRIM(HP-SALT))
+           PERFORM VARYING HP-SUBS FROM 1 BY 1 UNTIL HP-SUBS > HP-LEN
+               MOVE FUNCTION ORD(HP-SALT(HP-SUBS:1)) TO HP-CHAR-VALUE
+               COMPUTE HP-ACCUMULATOR =
+                   FUNCTION MOD((HP-ACCUMULATOR * 33) + HP-CHAR-VALUE,
+                       999999999999999937)
+           END-PERFORM
+
+           COMPUTE HP-LEN = FUNCTION LENGTH(FUNCTION TRIM(HP-INPUT))
+           PERFORM VARYING HP-SUBS FROM 1 BY 1 UNTIL HP-SUBS > HP-LEN
+               MOVE FUNCTION ORD(HP-INPUT(HP-SUBS:1)) TO HP-CHAR-VALUE
+               COMPUTE HP-ACCUMULATOR =
+                   FUNCTION MOD((HP-ACCUMULATOR * 33) + HP-CHAR-VALUE,
+                       999999999999999937)
+           END-PERFORM
+
+           MOVE HP-ACCUMULATOR TO HP-OUTPUT-HASH.
+
+
+       SET-RECOVERY-QUESTION-PROCEDURE.
+           MOVE "Set up account recovery in case you forget your password."
+           TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+           MOVE "Enter a security question:" TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+           PERFORM READ-INPUT-SAFELY.
+           IF EXIT-PROGRAM PERFORM EXIT-EARLY END-IF.
+           MOVE FUNCTION TRIM(INPUT-RECORD)
+               TO USER-RECOVERY-QUESTION(LOGGED-IN-RANK).
+
+           MOVE "Enter the answer:" TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+           PERFORM READ-INPUT-SAFELY.
+           IF EXIT-PROGRAM PERFORM EXIT-EARLY END-IF.
+           MOVE FUNCTION TRIM(INPUT-RECORD) TO HP-INPUT.
+
+           PERFORM GENERATE-SALT-PROCEDURE.
+           MOVE HP-SALT TO USER-RECOVERY-ANSWER-SALT(LOGGED-IN-RANK).
+           PERFORM HASH-PASSWORD-PROCEDURE.
+           MOVE HP-OUTPUT-HASH TO USER-RECOVERY-ANSWER-HASH(LOGGED-IN-RANK).
+
+       FORGOT-PASSWORD-PROCEDURE.
+           MOVE "Please enter your username:" TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+           PERFORM READ-INPUT-SAFELY.
+           IF EXIT-PROGRAM PERFORM EXIT-EARLY END-IF.
+           MOVE FUNCTION TRIM(INPUT-RECORD) TO LOGIN-USERNAME.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > USER-COUNT
+               IF USER-USERNAME(I) = LOGIN-USERNAME
+                   MOVE I TO LOGGED-IN-RANK
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           IF I > USER-COUNT
+               MOVE "No account found with that username."
+               TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               PERFORM INITIAL-PROMPT-PROCEDURE
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF FUNCTION TRIM(USER-RECOVERY-QUESTION(LOGGED-IN-RANK)) = SPACES
+               MOVE "No recovery question is on file for that account."
+               TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               PERFORM INITIAL-PROMPT-PROCEDURE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE USER-RECOVERY-QUESTION(LOGGED-IN-RANK) TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+           PERFORM READ-INPUT-SAFELY.
+           IF EXIT-PROGRAM PERFORM EXIT-EARLY END-IF.
+           MOVE FUNCTION TRIM(INPUT-RECORD) TO HP-INPUT.
+           MOVE USER-RECOVERY-ANSWER-SALT(LOGGED-IN-RANK) TO HP-SALT.
+           PERFORM HASH-PASSWORD-PROCEDURE.
+
+           IF HP-OUTPUT-HASH NOT = USER-RECOVERY-ANSWER-HASH(LOGGED-IN-RANK)
+               MOVE "Incorrect answer." TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               PERFORM INITIAL-PROMPT-PROCEDURE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "Please enter your new password:" TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+           PERFORM READ-INPUT-SAFELY.
+           IF EXIT-PROGRAM PERFORM EXIT-EARLY END-IF.
+           MOVE INPUT-RECORD TO TEMP-PASSWORD.
+
+           PERFORM VALIDATE-PASSWORD-PROCEDURE.
+
+           IF IS-NOT-VALID
+               MOVE "Password does not meet the requirements."
+               TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               PERFORM INITIAL-PROMPT-PROCEDURE
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM GENERATE-SALT-PROCEDURE.
+           MOVE HP-SALT TO USER-PASSWORD-SALT(LOGGED-IN-RANK).
+           MOVE TEMP-PASSWORD TO HP-INPUT.
+           PERFORM HASH-PASSWORD-PROCEDURE.
+           MOVE HP-OUTPUT-HASH TO USER-PASSWORD-HASH(LOGGED-IN-RANK).
+           MOVE LOGGED-IN-RANK TO WS-USER-SAVE-INDEX.
+           PERFORM SAVE-USERS-TO-FILE.
+
+           MOVE USER-USERNAME(LOGGED-IN-RANK) TO AUDIT-USER-TEXT.
+           MOVE "Reset password via recovery question" TO AUDIT-ACTION-TEXT.
+           PERFORM LOG-AUDIT-ACTION-PROCEDURE.
+
+           MOVE "Password reset successfully. Please log in." TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+           PERFORM INITIAL-PROMPT-PROCEDURE.
+
+
        POST-LOGIN-NAVIGATION.
 
            MOVE "N" TO MENU-EXIT-FLAG.
@@ -647,7 +1213,9 @@
                PERFORM DISPLAY-AND-WRITE-OUTPUT
                MOVE "8) Messages" TO TO-OUTPUT-BUF
                PERFORM DISPLAY-AND-WRITE-OUTPUT
-               MOVE "9) Log Out" TO TO-OUTPUT-BUF
+               MOVE "9) Account Settings" TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               MOVE "0) Log Out" TO TO-OUTPUT-BUF
                PERFORM DISPLAY-AND-WRITE-OUTPUT
                MOVE "Enter your choice:" TO TO-OUTPUT-BUF
                PERFORM DISPLAY-AND-WRITE-OUTPUT
@@ -663,7 +1231,7 @@
                IF FUNCTION TRIM(INPUT-CHOICE-BUF) = "2"
                    MOVE "--- Your Profile ---" TO PROFILE-HEADING
                    PERFORM VIEW-PROFILE-PROCEDURE
-
+                   PERFORM EXPORT-RESUME-PROCEDURE
                END-IF
 
                IF FUNCTION TRIM(INPUT-CHOICE-BUF) = "3"
@@ -692,61 +1260,189 @@
                END-IF
 
                IF FUNCTION TRIM(INPUT-CHOICE-BUF) = "9"
+                   PERFORM ACCOUNT-SETTINGS-PROCEDURE
+               END-IF
+
+               IF FUNCTION TRIM(INPUT-CHOICE-BUF) = "0"
                    SET EXIT-MENU TO TRUE
                END-IF
 
            END-PERFORM.
 
-       JOB-SEARCH-MENU.
+       ACCOUNT-SETTINGS-PROCEDURE.
            MOVE "N" TO MENU-EXIT-FLAG.
            PERFORM UNTIL EXIT-MENU
-               MOVE "--- Job Search/Internship Menu ---" TO TO-OUTPUT-BUF
-               PERFORM DISPLAY-AND-WRITE-OUTPUT
-               MOVE "1) Post a Job/Internship" TO TO-OUTPUT-BUF
+               MOVE "--- Account Settings ---" TO TO-OUTPUT-BUF
                PERFORM DISPLAY-AND-WRITE-OUTPUT
-               MOVE "2) Browse Jobs/Internships" TO TO-OUTPUT-BUF
+               MOVE "1) Change Password" TO TO-OUTPUT-BUF
                PERFORM DISPLAY-AND-WRITE-OUTPUT
-               MOVE "3) View My Applications" TO TO-OUTPUT-BUF
+               MOVE "2) Change Username" TO TO-OUTPUT-BUF
                PERFORM DISPLAY-AND-WRITE-OUTPUT
-               MOVE "4) Back to Main Menu" TO TO-OUTPUT-BUF
+               MOVE "3) Back to Main Menu" TO TO-OUTPUT-BUF
                PERFORM DISPLAY-AND-WRITE-OUTPUT
                MOVE "Enter your choice:" TO TO-OUTPUT-BUF
                PERFORM DISPLAY-AND-WRITE-OUTPUT
 
                PERFORM READ-INPUT-SAFELY
                IF EXIT-PROGRAM PERFORM EXIT-EARLY END-IF
-               MOVE INPUT-RECORD(1:1) TO INPUT-CHOICE-BUF
+               MOVE INPUT-RECORD(1:1) TO WS-ACCT-CHOICE
 
-               EVALUATE FUNCTION TRIM(INPUT-CHOICE-BUF)
+               EVALUATE WS-ACCT-CHOICE
                    WHEN "1"
-                       PERFORM POST-JOB-PROCEDURE
+                       PERFORM CHANGE-PASSWORD-PROCEDURE
                    WHEN "2"
-                       PERFORM BROWSE-JOBS-PROCEDURE
+                       PERFORM CHANGE-USERNAME-PROCEDURE
                    WHEN "3"
-                       PERFORM VIEW-APPLICATIONS-REPORT
-                   WHEN "4"
                        PERFORM POST-LOGIN-NAVIGATION
                    WHEN OTHER
-                       MOVE "Invalid choice. Please try again."
-                       TO TO-OUTPUT-BUF
-                       PERFORM DISPLAY-AND-WRITE-OUTPUT
+                       CONTINUE
                END-EVALUATE
            END-PERFORM.
 
-        MESSAGES-MENU-PROCEDURE.
-           SET MESSAGES-MENU-EXIT-FLAG TO 'N'
-           PERFORM UNTIL MESSAGES-MENU-EXIT-FLAG = 'Y'
-               MOVE "--- Messages Menu ---" TO TO-OUTPUT-BUF
-               PERFORM DISPLAY-AND-WRITE-OUTPUT
-               MOVE "1) Send a New Message" TO TO-OUTPUT-BUF
-               PERFORM DISPLAY-AND-WRITE-OUTPUT
-               MOVE "2) View My Messages" TO TO-OUTPUT-BUF
-               PERFORM DISPLAY-AND-WRITE-OUTPUT
-               MOVE "3) Back to Main Menu" TO TO-OUTPUT-BUF
-               PERFORM DISPLAY-AND-WRITE-OUTPUT
-               MOVE "Enter your choice:" TO TO-OUTPUT-BUF
+       CHANGE-PASSWORD-PROCEDURE.
+           MOVE "Please enter your current password:" TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+           PERFORM READ-INPUT-SAFELY.
+           IF EXIT-PROGRAM PERFORM EXIT-EARLY END-IF.
+           MOVE FUNCTION TRIM(INPUT-RECORD) TO HP-INPUT.
+           MOVE USER-PASSWORD-SALT(LOGGED-IN-RANK) TO HP-SALT.
+           PERFORM HASH-PASSWORD-PROCEDURE.
+
+           IF HP-OUTPUT-HASH NOT = USER-PASSWORD-HASH(LOGGED-IN-RANK)
+               MOVE "Incorrect current password." TO TO-OUTPUT-BUF
                PERFORM DISPLAY-AND-WRITE-OUTPUT
-               
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "Please enter your new password:" TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+           PERFORM READ-INPUT-SAFELY.
+           IF EXIT-PROGRAM PERFORM EXIT-EARLY END-IF.
+           MOVE INPUT-RECORD TO TEMP-PASSWORD.
+
+           PERFORM VALIDATE-PASSWORD-PROCEDURE.
+
+           IF IS-NOT-VALID
+               MOVE "Password does not meet the requirements."
+               TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM GENERATE-SALT-PROCEDURE.
+           MOVE HP-SALT TO USER-PASSWORD-SALT(LOGGED-IN-RANK).
+           MOVE TEMP-PASSWORD TO HP-INPUT.
+           PERFORM HASH-PASSWORD-PROCEDURE.
+           MOVE HP-OUTPUT-HASH TO USER-PASSWORD-HASH(LOGGED-IN-RANK).
+           MOVE LOGGED-IN-RANK TO WS-USER-SAVE-INDEX.
+           PERFORM SAVE-USERS-TO-FILE.
+
+           MOVE CURRENT-USER TO AUDIT-USER-TEXT.
+           MOVE "Changed password" TO AUDIT-ACTION-TEXT.
+           PERFORM LOG-AUDIT-ACTION-PROCEDURE.
+
+           MOVE "Password changed successfully." TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+
+       CHANGE-USERNAME-PROCEDURE.
+           MOVE "Please enter your new username:" TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+           PERFORM READ-INPUT-SAFELY.
+           IF EXIT-PROGRAM PERFORM EXIT-EARLY END-IF.
+           MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-NEW-USERNAME.
+
+           MOVE WS-NEW-USERNAME TO SIGNUP-USERNAME.
+           PERFORM CHECK-USERNAME-EXISTS.
+
+           IF USERNAME-EXISTS
+               MOVE "Username already exists. Please try another."
+               TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE USER-USERNAME(LOGGED-IN-RANK) TO AUDIT-USER-TEXT.
+           MOVE USER-USERNAME(LOGGED-IN-RANK) TO WS-OLD-USERNAME.
+           MOVE WS-NEW-USERNAME TO USER-USERNAME(LOGGED-IN-RANK).
+           MOVE WS-NEW-USERNAME TO CURRENT-USER.
+           MOVE LOGGED-IN-RANK TO WS-USER-SAVE-INDEX.
+           PERFORM SAVE-USERS-TO-FILE.
+           MOVE LOGGED-IN-RANK TO WS-PROFILE-SAVE-INDEX.
+           PERFORM SAVE-PROFILES-TO-FILE.
+           PERFORM DELETE-OLD-USERNAME-RECORD-PROCEDURE.
+
+           MOVE "Changed username" TO AUDIT-ACTION-TEXT.
+           PERFORM LOG-AUDIT-ACTION-PROCEDURE.
+
+           MOVE "Username changed successfully." TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+
+       JOB-SEARCH-MENU.
+           MOVE "N" TO MENU-EXIT-FLAG.
+           PERFORM UNTIL EXIT-MENU
+               MOVE "--- Job Search/Internship Menu ---" TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               MOVE "1) Post a Job/Internship" TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               MOVE "2) Browse Jobs/Internships" TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               MOVE "3) View My Applications" TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               MOVE "4) View Applicants to My Postings" TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               MOVE "5) Update Applicant Status on My Postings" TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               MOVE "6) Edit/Close My Postings" TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               MOVE "7) Recommended For You" TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               MOVE "8) Back to Main Menu" TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               MOVE "Enter your choice:" TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+
+               PERFORM READ-INPUT-SAFELY
+               IF EXIT-PROGRAM PERFORM EXIT-EARLY END-IF
+               MOVE INPUT-RECORD(1:1) TO INPUT-CHOICE-BUF
+
+               EVALUATE FUNCTION TRIM(INPUT-CHOICE-BUF)
+                   WHEN "1"
+                       PERFORM POST-JOB-PROCEDURE
+                   WHEN "2"
+                       PERFORM BROWSE-JOBS-PROCEDURE
+                   WHEN "3"
+                       PERFORM VIEW-APPLICATIONS-REPORT
+                   WHEN "4"
+                       PERFORM VIEW-APPLICANTS-PROCEDURE
+                   WHEN "5"
+                       PERFORM UPDATE-APPLICANT-STATUS-PROCEDURE
+                   WHEN "6"
+                       PERFORM EDIT-MY-POSTINGS-PROCEDURE
+                   WHEN "7"
+                       PERFORM RECOMMENDED-JOBS-PROCEDURE
+                   WHEN "8"
+                       PERFORM POST-LOGIN-NAVIGATION
+                   WHEN OTHER
+                       MOVE "Invalid choice. Please try again."
+                       TO TO-OUTPUT-BUF
+                       PERFORM DISPLAY-AND-WRITE-OUTPUT
+               END-EVALUATE
+           END-PERFORM.
+
+        MESSAGES-MENU-PROCEDURE.
+           SET MESSAGES-MENU-EXIT-FLAG TO 'N'
+           PERFORM UNTIL MESSAGES-MENU-EXIT-FLAG = 'Y'
+               MOVE "--- Messages Menu ---" TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               MOVE "1) Send a New Message" TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               MOVE "2) View My Messages" TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               MOVE "3) Back to Main Menu" TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               MOVE "Enter your choice:" TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               
                READ INPUT-FILE
                    AT END
                        SET MESSAGES-MENU-EXIT-FLAG TO 'Y'
@@ -756,8 +1452,7 @@
                            WHEN "1"
                                PERFORM SEND-MESSAGE-PROCEDURE
                            WHEN "2"
-                               MOVE "View My Messages is under construction." TO TO-OUTPUT-BUF
-                               PERFORM DISPLAY-AND-WRITE-OUTPUT
+                               PERFORM VIEW-MESSAGES-PROCEDURE
                            WHEN "3"
                                SET MESSAGES-MENU-EXIT-FLAG TO 'Y'
                            WHEN OTHER
@@ -807,52 +1502,285 @@
 
        VALIDATE-RECIPIENT-CONNECTION.
            SET CONNECTION-VALID-FLAG TO 'N'
-           PERFORM VARYING CONNECTION-INDEX FROM 1 BY 1 
-               UNTIL CONNECTION-INDEX > CONNECTION-COUNT
-               IF (CON-SENDER(CONNECTION-INDEX) = CURRENT-USER
-                   AND WS-CONN-RECEIVER(CONNECTION-INDEX) = RECIPIENT-USERNAME
-                   AND WS-CONN-STATUS(CONNECTION-INDEX) = "ACCEPTED")
+           PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > CONNECTION-COUNT
+               IF (CON-SENDER(I) = CURRENT-USER
+                   AND CON-RECEIVER(I) = RECIPIENT-USERNAME
+                   AND FUNCTION TRIM(CON-STATUS(I)) = "ACCEPTED")
                    OR
-                   (WS-CONN-RECEIVER(CONNECTION-INDEX) = CURRENT-USER
-                   AND WS-CONN-SENDER(CONNECTION-INDEX) = RECIPIENT-USERNAME
-                   AND WS-CONN-STATUS(CONNECTION-INDEX) = "ACCEPTED")
+                   (CON-RECEIVER(I) = CURRENT-USER
+                   AND CON-SENDER(I) = RECIPIENT-USERNAME
+                   AND FUNCTION TRIM(CON-STATUS(I)) = "ACCEPTED")
                    SET CONNECTION-VALID-FLAG TO 'Y'
                    EXIT PERFORM
                END-IF
            END-PERFORM.
 
        SAVE-MESSAGE-TO-FILE.
+           PERFORM ACQUIRE-MESSAGES-LOCK-PROCEDURE.
+           IF NOT MSG-LOCK-ACQUIRED
+               MOVE "Message queue busy, please try again." TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF.
+
            OPEN EXTEND MESSAGES-FILE
            IF MESSAGES-FILE-STATUS = "00"
                MOVE CURRENT-USER TO MSG-SENDER
                MOVE RECIPIENT-USERNAME TO MSG-RECIPIENT
                MOVE MESSAGE-CONTENT TO MSG-CONTENT
                MOVE FUNCTION CURRENT-DATE TO MSG-TIMESTAMP
+               MOVE "N" TO MSG-READ-FLAG
+               MOVE WS-MSG-REPLYING-TO TO MSG-REPLY-TO
                WRITE MESSAGES-RECORD
                CLOSE MESSAGES-FILE
+               ADD 1 TO MESSAGE-COUNT
+               MOVE MSG-SENDER TO WS-MSG-SENDER(MESSAGE-COUNT)
+               MOVE MSG-RECIPIENT TO WS-MSG-RECIPIENT(MESSAGE-COUNT)
+               MOVE MSG-CONTENT TO WS-MSG-CONTENT(MESSAGE-COUNT)
+               MOVE MSG-TIMESTAMP TO WS-MSG-TIMESTAMP(MESSAGE-COUNT)
+               MOVE MSG-READ-FLAG TO WS-MSG-READ-FLAG(MESSAGE-COUNT)
+               MOVE MSG-REPLY-TO TO WS-MSG-REPLY-TO(MESSAGE-COUNT)
+               MOVE 0 TO WS-MSG-REPLYING-TO
+               MOVE CURRENT-USER TO AUDIT-USER-TEXT
+               MOVE "Sent message" TO AUDIT-ACTION-TEXT
+               PERFORM LOG-AUDIT-ACTION-PROCEDURE
            ELSE
                MOVE "Error saving message." TO TO-OUTPUT-BUF
                PERFORM DISPLAY-AND-WRITE-OUTPUT
            END-IF.
+           PERFORM RELEASE-MESSAGES-LOCK-PROCEDURE.
+
+       ACQUIRE-MESSAGES-LOCK-PROCEDURE.
+      *> The mutex here is the OS-level exclusive lock the runtime takes
+      *> out atomically on OPEN OUTPUT (LOCK MODE IS EXCLUSIVE above) -
+      *> a second process racing this one gets a non-"00" file status
+      *> back from its own OPEN instead of ever observing a half-written
+      *> marker, so there is no separate check-then-act window to close.
+           MOVE 'N' TO MSG-LOCK-ACQUIRED-FLAG.
+           MOVE 0 TO MSG-LOCK-RETRY-COUNT.
+           PERFORM UNTIL MSG-LOCK-ACQUIRED OR MSG-LOCK-RETRY-COUNT > 5
+               OPEN OUTPUT MESSAGES-LOCK-FILE
+               IF MSG-LOCK-FILE-STATUS = "00"
+                   MOVE CURRENT-USER TO MESSAGES-LOCK-RECORD
+                   WRITE MESSAGES-LOCK-RECORD
+                   SET MSG-LOCK-ACQUIRED TO TRUE
+               ELSE
+                   ADD 1 TO MSG-LOCK-RETRY-COUNT
+               END-IF
+           END-PERFORM.
+
+       RELEASE-MESSAGES-LOCK-PROCEDURE.
+           IF MSG-LOCK-ACQUIRED
+               CLOSE MESSAGES-LOCK-FILE
+               MOVE 'N' TO MSG-LOCK-ACQUIRED-FLAG
+           END-IF.
 
        LOAD-MESSAGES-FROM-FILE.
-           OPEN INPUT MESSAGES-FILE
-           IF MESSAGES-FILE-STATUS = "00"
-               SET MESSAGE-COUNT TO 0
-               PERFORM UNTIL MESSAGES-FILE-STATUS NOT = "00"
-                   READ MESSAGES-FILE
-                       AT END
-                           EXIT PERFORM
-                       NOT AT END
-                           ADD 1 TO MESSAGE-COUNT
-                           MOVE MSG-SENDER TO WS-MSG-SENDER(MESSAGE-COUNT)
-                           MOVE MSG-RECIPIENT TO WS-MSG-RECIPIENT(MESSAGE-COUNT)
-                           MOVE MSG-CONTENT TO WS-MSG-CONTENT(MESSAGE-COUNT)
-                           MOVE MSG-TIMESTAMP TO WS-MSG-TIMESTAMP(MESSAGE-COUNT)
-               END-PERFORM
+           SET MESSAGE-COUNT TO 0.
+
+           MOVE "messages.txt" TO PROBE-FILENAME.
+           PERFORM CHECK-FILE-EXISTS-PROCEDURE.
+           IF FILE-MISSING
+               OPEN OUTPUT MESSAGES-FILE
                CLOSE MESSAGES-FILE
            END-IF.
 
+           OPEN INPUT MESSAGES-FILE.
+
+           SET NOT-END-OF-FILE TO TRUE.
+           PERFORM UNTIL END-OF-FILE
+               READ MESSAGES-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO MESSAGE-COUNT
+                       MOVE MSG-SENDER TO WS-MSG-SENDER(MESSAGE-COUNT)
+                       MOVE MSG-RECIPIENT TO WS-MSG-RECIPIENT(MESSAGE-COUNT)
+                       MOVE MSG-CONTENT TO WS-MSG-CONTENT(MESSAGE-COUNT)
+                       MOVE MSG-TIMESTAMP TO WS-MSG-TIMESTAMP(MESSAGE-COUNT)
+                       MOVE MSG-READ-FLAG TO WS-MSG-READ-FLAG(MESSAGE-COUNT)
+                       MOVE MSG-REPLY-TO TO WS-MSG-REPLY-TO(MESSAGE-COUNT)
+               END-READ
+           END-PERFORM.
+           CLOSE MESSAGES-FILE.
+
+       SAVE-MESSAGES-TO-FILE.
+           OPEN OUTPUT MESSAGES-FILE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MESSAGE-COUNT
+               MOVE WS-MESSAGES-TABLE(I) TO MESSAGES-RECORD
+               WRITE MESSAGES-RECORD
+           END-PERFORM.
+           CLOSE MESSAGES-FILE.
+
+       LOAD-SKILLS-FROM-FILE.
+           OPEN INPUT SKILLS-FILE.
+           IF SKILLS-FILE-STATUS = "35"
+               OPEN OUTPUT SKILLS-FILE
+               CLOSE SKILLS-FILE
+               OPEN INPUT SKILLS-FILE
+               MOVE "00" TO SKILLS-FILE-STATUS
+           END-IF.
+           SET NOT-END-OF-FILE TO TRUE.
+           PERFORM UNTIL END-OF-FILE
+               READ SKILLS-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO SKILLS-COUNT
+                       MOVE SKILLS-RECORD TO WS-SKILLS-TABLE(SKILLS-COUNT)
+               END-READ
+           END-PERFORM.
+           CLOSE SKILLS-FILE.
+
+       SAVE-SKILLS-TO-FILE.
+           OPEN OUTPUT SKILLS-FILE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SKILLS-COUNT
+               MOVE WS-SKILLS-TABLE(I) TO SKILLS-RECORD
+               WRITE SKILLS-RECORD
+           END-PERFORM.
+           CLOSE SKILLS-FILE.
+
+       LOG-AUDIT-ACTION-PROCEDURE.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-FILE-STATUS = "35"
+               CLOSE AUDIT-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+           MOVE AUDIT-USER-TEXT TO AUDIT-USERNAME.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           MOVE AUDIT-ACTION-TEXT TO AUDIT-ACTION.
+           WRITE AUDIT-RECORD.
+
+           CLOSE AUDIT-FILE.
+
+       VIEW-MESSAGES-PROCEDURE.
+           MOVE "--- Your Messages ---" TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+
+           MOVE 0 TO WS-MSG-UNREAD-COUNT.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MESSAGE-COUNT
+               IF WS-MSG-RECIPIENT(I) = CURRENT-USER
+                   AND WS-MSG-READ-FLAG(I) = "N"
+                   ADD 1 TO WS-MSG-UNREAD-COUNT
+               END-IF
+           END-PERFORM.
+
+           MOVE SPACES TO TO-OUTPUT-BUF.
+           STRING "Unread messages: " DELIMITED BY SIZE
+           WS-MSG-UNREAD-COUNT DELIMITED BY SIZE
+           INTO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+
+           MOVE "N" TO CONNECTION-EXIST-FLAG.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MESSAGE-COUNT
+               IF WS-MSG-SENDER(I) = CURRENT-USER OR
+                   WS-MSG-RECIPIENT(I) = CURRENT-USER
+                   MOVE "Y" TO CONNECTION-EXIST-FLAG
+                   MOVE SPACES TO TO-OUTPUT-BUF
+                   STRING "#" DELIMITED BY SIZE
+                   I DELIMITED BY SIZE
+                   " [" DELIMITED BY SIZE
+                   WS-MSG-READ-FLAG(I) DELIMITED BY SIZE
+                   "] " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-MSG-SENDER(I)) DELIMITED BY SIZE
+                   " -> " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-MSG-RECIPIENT(I)) DELIMITED BY SIZE
+                   ": " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-MSG-CONTENT(I)) DELIMITED BY SIZE
+                   INTO TO-OUTPUT-BUF
+                   END-STRING
+                   PERFORM DISPLAY-AND-WRITE-OUTPUT
+                   IF WS-MSG-REPLY-TO(I) NOT = 0
+                       MOVE SPACES TO TO-OUTPUT-BUF
+                       STRING "    (in reply to #" DELIMITED BY SIZE
+                       WS-MSG-REPLY-TO(I) DELIMITED BY SIZE
+                       ")" DELIMITED BY SIZE
+                       INTO TO-OUTPUT-BUF
+                       PERFORM DISPLAY-AND-WRITE-OUTPUT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF CONNECTION-EXIST-FLAG = "N"
+               MOVE "You have no messages yet." TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "Enter a message # to open, or 0 to go back:" TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+
+           READ INPUT-FILE
+               AT END
+                   MOVE "Error reading input." TO TO-OUTPUT-BUF
+                   PERFORM DISPLAY-AND-WRITE-OUTPUT
+               NOT AT END
+                   MOVE FUNCTION NUMVAL(FUNCTION TRIM(INPUT-RECORD))
+                   TO WS-MSG-CHOICE
+                   IF WS-MSG-CHOICE > 0 AND WS-MSG-CHOICE NOT > MESSAGE-COUNT
+                       AND (WS-MSG-SENDER(WS-MSG-CHOICE) = CURRENT-USER
+                       OR WS-MSG-RECIPIENT(WS-MSG-CHOICE) = CURRENT-USER)
+                       PERFORM OPEN-MESSAGE-PROCEDURE
+                   END-IF
+           END-READ.
+
+       OPEN-MESSAGE-PROCEDURE.
+           MOVE SPACES TO TO-OUTPUT-BUF.
+           STRING "From: " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-MSG-SENDER(WS-MSG-CHOICE)) DELIMITED BY SIZE
+           "   To: " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-MSG-RECIPIENT(WS-MSG-CHOICE)) DELIMITED BY SIZE
+           INTO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+
+           MOVE SPACES TO TO-OUTPUT-BUF.
+           STRING "Message: " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-MSG-CONTENT(WS-MSG-CHOICE)) DELIMITED BY SIZE
+           INTO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+
+           IF WS-MSG-RECIPIENT(WS-MSG-CHOICE) = CURRENT-USER
+               AND WS-MSG-READ-FLAG(WS-MSG-CHOICE) = "N"
+               MOVE "Y" TO WS-MSG-READ-FLAG(WS-MSG-CHOICE)
+               PERFORM SAVE-MESSAGES-TO-FILE
+           END-IF.
+
+           MOVE "Reply to this message? (Y/N):" TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+
+           READ INPUT-FILE
+               AT END
+                   MOVE "Error reading input." TO TO-OUTPUT-BUF
+                   PERFORM DISPLAY-AND-WRITE-OUTPUT
+               NOT AT END
+                   IF FUNCTION UPPER-CASE(FUNCTION TRIM(INPUT-RECORD)) = "Y"
+                       IF WS-MSG-SENDER(WS-MSG-CHOICE) = CURRENT-USER
+                           MOVE WS-MSG-RECIPIENT(WS-MSG-CHOICE)
+                           TO RECIPIENT-USERNAME
+                       ELSE
+                           MOVE WS-MSG-SENDER(WS-MSG-CHOICE)
+                           TO RECIPIENT-USERNAME
+                       END-IF
+                       MOVE WS-MSG-CHOICE TO WS-MSG-REPLYING-TO
+                       MOVE "Enter your reply (max 200 chars):" TO TO-OUTPUT-BUF
+                       PERFORM DISPLAY-AND-WRITE-OUTPUT
+                       READ INPUT-FILE
+                           AT END
+                               MOVE "Error reading message content."
+                               TO TO-OUTPUT-BUF
+                               PERFORM DISPLAY-AND-WRITE-OUTPUT
+                           NOT AT END
+                               MOVE FUNCTION TRIM(INPUT-RECORD)
+                               TO MESSAGE-CONTENT
+                               PERFORM SAVE-MESSAGE-TO-FILE
+                               MOVE "Reply sent." TO TO-OUTPUT-BUF
+                               PERFORM DISPLAY-AND-WRITE-OUTPUT
+                       END-READ
+                   END-IF
+           END-READ.
+
 
 
 
@@ -935,13 +1863,239 @@
                    TO WS-JOB-SALARY(WS-JOB-COUNT)
            END-IF.
 
+           MOVE 0 TO WS-JOB-SALARY-MIN(WS-JOB-COUNT).
+           MOVE 0 TO WS-JOB-SALARY-MAX(WS-JOB-COUNT).
+
+           MOVE "Minimum annual salary, as a whole number (blank to skip):"
+               TO TO-OUTPUT-BUF
+           PERFORM DISPLAY-AND-WRITE-OUTPUT
+           PERFORM READ-INPUT-SAFELY
+           IF EXIT-PROGRAM PERFORM EXIT-EARLY END-IF.
+           IF FUNCTION TRIM(INPUT-RECORD) IS NUMERIC
+               AND FUNCTION TRIM(INPUT-RECORD) NOT = SPACES
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(INPUT-RECORD))
+                   TO WS-JOB-SALARY-MIN(WS-JOB-COUNT)
+           END-IF.
+
+           MOVE "Maximum annual salary, as a whole number (blank to skip):"
+               TO TO-OUTPUT-BUF
+           PERFORM DISPLAY-AND-WRITE-OUTPUT
+           PERFORM READ-INPUT-SAFELY
+           IF EXIT-PROGRAM PERFORM EXIT-EARLY END-IF.
+           IF FUNCTION TRIM(INPUT-RECORD) IS NUMERIC
+               AND FUNCTION TRIM(INPUT-RECORD) NOT = SPACES
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(INPUT-RECORD))
+                   TO WS-JOB-SALARY-MAX(WS-JOB-COUNT)
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+           MOVE WS-TODAY-DATE TO WS-JOB-POSTED-DATE(WS-JOB-COUNT)
+           MOVE 'N' TO WS-JOB-CLOSED-FLAG(WS-JOB-COUNT)
+
+           MOVE "Days this listing should stay active (blank = 90):"
+               TO TO-OUTPUT-BUF
+           PERFORM DISPLAY-AND-WRITE-OUTPUT
+           PERFORM READ-INPUT-SAFELY
+           IF EXIT-PROGRAM PERFORM EXIT-EARLY END-IF
+           IF FUNCTION TRIM(INPUT-RECORD) IS NUMERIC
+               AND FUNCTION TRIM(INPUT-RECORD) NOT = SPACES
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(INPUT-RECORD))
+                   TO WS-DAYS-ACTIVE
+           ELSE
+               MOVE 90 TO WS-DAYS-ACTIVE
+           END-IF
+
+           COMPUTE WS-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE) + WS-DAYS-ACTIVE
+           MOVE FUNCTION DATE-OF-INTEGER(WS-DATE-INTEGER)
+               TO WS-JOB-EXPIRATION-DATE(WS-JOB-COUNT)
+
+           MOVE WS-JOB-COUNT TO WS-JOB-SAVE-INDEX.
            PERFORM SAVE-JOBS-TO-FILE.
 
+           MOVE CURRENT-USER TO AUDIT-USER-TEXT.
+           MOVE "Posted job" TO AUDIT-ACTION-TEXT.
+           PERFORM LOG-AUDIT-ACTION-PROCEDURE.
+
            MOVE "Job posted successfully!" TO TO-OUTPUT-BUF.
            PERFORM DISPLAY-AND-WRITE-OUTPUT.
 
 
+       EDIT-MY-POSTINGS-PROCEDURE.
+           MOVE "--- Edit/Close My Postings ---" TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+
+           MOVE "N" TO CONNECTION-EXIST-FLAG.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-JOB-COUNT
+               IF WS-JOB-POSTER(I) = USER-USERNAME(LOGGED-IN-RANK)
+                   MOVE "Y" TO CONNECTION-EXIST-FLAG
+                   MOVE SPACES TO TO-OUTPUT-BUF
+                   STRING "(Posting #" DELIMITED BY SIZE
+                       I DELIMITED BY SIZE
+                       ") " DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-JOB-TITLE(I)) DELIMITED BY SIZE
+                       " at " DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-JOB-EMPLOYER(I)) DELIMITED BY SIZE
+                       INTO TO-OUTPUT-BUF
+                   END-STRING
+                   PERFORM DISPLAY-AND-WRITE-OUTPUT
+                   IF WS-JOB-IS-CLOSED(I)
+                       MOVE "   [CLOSED]" TO TO-OUTPUT-BUF
+                   ELSE
+                       MOVE "   [OPEN]" TO TO-OUTPUT-BUF
+                   END-IF
+                   PERFORM DISPLAY-AND-WRITE-OUTPUT
+               END-IF
+           END-PERFORM.
+
+           IF CONNECTION-EXIST-FLAG = "N"
+               MOVE "You have not posted any jobs yet." TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "Enter the posting # to edit/close, or 0 to skip:"
+           TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+
+           PERFORM READ-INPUT-SAFELY.
+           IF EXIT-PROGRAM PERFORM EXIT-EARLY END-IF.
+
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(INPUT-RECORD))
+           TO WS-JOB-CHOICE.
+
+           IF WS-JOB-CHOICE = 0
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-JOB-CHOICE < 1 OR WS-JOB-CHOICE > WS-JOB-COUNT
+               MOVE "Invalid posting number." TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-JOB-POSTER(WS-JOB-CHOICE) NOT = USER-USERNAME(LOGGED-IN-RANK)
+               MOVE "That posting does not belong to you." TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "1) Edit Description" TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+           MOVE "2) Edit Salary" TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+           MOVE "3) Close This Posting" TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+           MOVE "4) Cancel" TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+           MOVE "Enter your choice:" TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+
+           PERFORM READ-INPUT-SAFELY.
+           IF EXIT-PROGRAM PERFORM EXIT-EARLY END-IF.
+           MOVE INPUT-RECORD(1:1) TO INPUT-CHOICE-BUF.
+
+           EVALUATE FUNCTION TRIM(INPUT-CHOICE-BUF)
+               WHEN "1"
+                   MOVE "Enter new Description (max 200 chars):"
+                   TO TO-OUTPUT-BUF
+                   PERFORM DISPLAY-AND-WRITE-OUTPUT
+                   PERFORM READ-INPUT-SAFELY
+                   IF EXIT-PROGRAM PERFORM EXIT-EARLY END-IF
+                   MOVE FUNCTION TRIM(INPUT-RECORD)
+                       TO WS-JOB-DESCRIPTION(WS-JOB-CHOICE)
+                   MOVE WS-JOB-CHOICE TO WS-JOB-SAVE-INDEX
+                   PERFORM SAVE-JOBS-TO-FILE
+                   MOVE CURRENT-USER TO AUDIT-USER-TEXT
+                   MOVE "Edited job posting" TO AUDIT-ACTION-TEXT
+                   PERFORM LOG-AUDIT-ACTION-PROCEDURE
+                   MOVE "Posting updated." TO TO-OUTPUT-BUF
+                   PERFORM DISPLAY-AND-WRITE-OUTPUT
+               WHEN "2"
+                   MOVE "Enter new Salary (enter 'NONE' to clear):"
+                   TO TO-OUTPUT-BUF
+                   PERFORM DISPLAY-AND-WRITE-OUTPUT
+                   PERFORM READ-INPUT-SAFELY
+                   IF EXIT-PROGRAM PERFORM EXIT-EARLY END-IF
+                   IF FUNCTION UPPER-CASE(FUNCTION TRIM(INPUT-RECORD)) = "NONE"
+                       MOVE SPACES TO WS-JOB-SALARY(WS-JOB-CHOICE)
+                   ELSE
+                       MOVE FUNCTION TRIM(INPUT-RECORD)
+                           TO WS-JOB-SALARY(WS-JOB-CHOICE)
+                   END-IF
+
+                   MOVE "Minimum annual salary, as a whole number" &
+                   " (blank to clear):" TO TO-OUTPUT-BUF
+                   PERFORM DISPLAY-AND-WRITE-OUTPUT
+                   PERFORM READ-INPUT-SAFELY
+                   IF EXIT-PROGRAM PERFORM EXIT-EARLY END-IF
+                   IF FUNCTION TRIM(INPUT-RECORD) IS NUMERIC
+                       AND FUNCTION TRIM(INPUT-RECORD) NOT = SPACES
+                       MOVE FUNCTION NUMVAL(FUNCTION TRIM(INPUT-RECORD))
+                           TO WS-JOB-SALARY-MIN(WS-JOB-CHOICE)
+                   ELSE
+                       MOVE 0 TO WS-JOB-SALARY-MIN(WS-JOB-CHOICE)
+                   END-IF
+
+                   MOVE "Maximum annual salary, as a whole number" &
+                   " (blank to clear):" TO TO-OUTPUT-BUF
+                   PERFORM DISPLAY-AND-WRITE-OUTPUT
+                   PERFORM READ-INPUT-SAFELY
+                   IF EXIT-PROGRAM PERFORM EXIT-EARLY END-IF
+                   IF FUNCTION TRIM(INPUT-RECORD) IS NUMERIC
+                       AND FUNCTION TRIM(INPUT-RECORD) NOT = SPACES
+                       MOVE FUNCTION NUMVAL(FUNCTION TRIM(INPUT-RECORD))
+                           TO WS-JOB-SALARY-MAX(WS-JOB-CHOICE)
+                   ELSE
+                       MOVE 0 TO WS-JOB-SALARY-MAX(WS-JOB-CHOICE)
+                   END-IF
+
+                   MOVE WS-JOB-CHOICE TO WS-JOB-SAVE-INDEX
+                   PERFORM SAVE-JOBS-TO-FILE
+                   MOVE CURRENT-USER TO AUDIT-USER-TEXT
+                   MOVE "Edited job posting" TO AUDIT-ACTION-TEXT
+                   PERFORM LOG-AUDIT-ACTION-PROCEDURE
+                   MOVE "Posting updated." TO TO-OUTPUT-BUF
+                   PERFORM DISPLAY-AND-WRITE-OUTPUT
+               WHEN "3"
+                   MOVE 'Y' TO WS-JOB-CLOSED-FLAG(WS-JOB-CHOICE)
+                   MOVE WS-JOB-CHOICE TO WS-JOB-SAVE-INDEX
+                   PERFORM SAVE-JOBS-TO-FILE
+                   MOVE CURRENT-USER TO AUDIT-USER-TEXT
+                   MOVE "Closed job posting" TO AUDIT-ACTION-TEXT
+                   PERFORM LOG-AUDIT-ACTION-PROCEDURE
+                   MOVE "Posting closed." TO TO-OUTPUT-BUF
+                   PERFORM DISPLAY-AND-WRITE-OUTPUT
+               WHEN OTHER
+                   MOVE "No changes made." TO TO-OUTPUT-BUF
+                   PERFORM DISPLAY-AND-WRITE-OUTPUT
+           END-EVALUATE.
+
+
        FIND-SOMEONE-PROCEDURE.
+           MOVE "1) Search by Name" TO TO-OUTPUT-BUF
+           PERFORM DISPLAY-AND-WRITE-OUTPUT
+           MOVE "2) Search by University" TO TO-OUTPUT-BUF
+           PERFORM DISPLAY-AND-WRITE-OUTPUT
+           MOVE "3) Search by Major" TO TO-OUTPUT-BUF
+           PERFORM DISPLAY-AND-WRITE-OUTPUT
+           MOVE "Enter your choice:" TO TO-OUTPUT-BUF
+           PERFORM DISPLAY-AND-WRITE-OUTPUT
+           PERFORM READ-INPUT-SAFELY
+           IF EXIT-PROGRAM PERFORM EXIT-EARLY END-IF
+           MOVE INPUT-RECORD(1:1) TO FIND-SEARCH-MODE
+
+           IF FIND-SEARCH-MODE = "2"
+               PERFORM FIND-BY-UNIVERSITY-PROCEDURE
+           ELSE
+               IF FIND-SEARCH-MODE = "3"
+                   PERFORM FIND-BY-MAJOR-PROCEDURE
+               ELSE
+                   PERFORM FIND-BY-NAME-PROCEDURE
+               END-IF
+           END-IF.
+
+       FIND-BY-NAME-PROCEDURE.
            MOVE "Enter the name of the person you want to find:" TO TO-OUTPUT-BUF
            PERFORM DISPLAY-AND-WRITE-OUTPUT
            PERFORM READ-INPUT-SAFELY
@@ -963,16 +2117,7 @@
 
                IF FUNCTION TRIM(SEARCH-NAME) = FUNCTION TRIM(FULL-NAME)
 
-                   MOVE LOGGED-IN-RANK TO PROFILE-INDEX
-                   MOVE I TO LOGGED-IN-RANK
-
-                   MOVE "--- Found User Profile ---" TO PROFILE-HEADING
-                   PERFORM VIEW-PROFILE-PROCEDURE
-
-                   MOVE PROFILE-INDEX TO LOGGED-IN-RANK
-                   MOVE I TO PROFILE-INDEX
-
-                   PERFORM PROFILE-OPTIONS
+                   PERFORM SHOW-FOUND-PROFILE-PROCEDURE
 
                    EXIT PERFORM
                END-IF
@@ -984,6 +2129,132 @@
                PERFORM DISPLAY-AND-WRITE-OUTPUT
            END-IF.
 
+       FIND-BY-UNIVERSITY-PROCEDURE.
+           MOVE "Enter a university to search for:" TO TO-OUTPUT-BUF
+           PERFORM DISPLAY-AND-WRITE-OUTPUT
+           PERFORM READ-INPUT-SAFELY
+           IF EXIT-PROGRAM PERFORM EXIT-EARLY END-IF
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(INPUT-RECORD))
+               TO WS-SEARCH-NEEDLE
+
+           MOVE 0 TO FIND-MATCH-COUNT
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > USER-COUNT
+               MOVE FUNCTION UPPER-CASE(USER-UNIVERSITY(I))
+                   TO WS-SEARCH-HAYSTACK
+               PERFORM STRING-CONTAINS-PROCEDURE
+               IF SEARCH-FOUND
+                   ADD 1 TO FIND-MATCH-COUNT
+                   MOVE I TO FIND-MATCH-INDEX(FIND-MATCH-COUNT)
+               END-IF
+           END-PERFORM
+
+           PERFORM LIST-FIND-MATCHES-PROCEDURE.
+
+       FIND-BY-MAJOR-PROCEDURE.
+           MOVE "Enter a major to search for:" TO TO-OUTPUT-BUF
+           PERFORM DISPLAY-AND-WRITE-OUTPUT
+           PERFORM READ-INPUT-SAFELY
+           IF EXIT-PROGRAM PERFORM EXIT-EARLY END-IF
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(INPUT-RECORD))
+               TO WS-SEARCH-NEEDLE
+
+           MOVE 0 TO FIND-MATCH-COUNT
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > USER-COUNT
+               MOVE FUNCTION UPPER-CASE(USER-MAJOR(I))
+                   TO WS-SEARCH-HAYSTACK
+               PERFORM STRING-CONTAINS-PROCEDURE
+               IF SEARCH-FOUND
+                   ADD 1 TO FIND-MATCH-COUNT
+                   MOVE I TO FIND-MATCH-INDEX(FIND-MATCH-COUNT)
+               END-IF
+           END-PERFORM
+
+           PERFORM LIST-FIND-MATCHES-PROCEDURE.
+
+       LIST-FIND-MATCHES-PROCEDURE.
+           MOVE 0 TO PROFILE-INDEX
+
+           IF FIND-MATCH-COUNT = 0
+               MOVE "No user found matching that search." TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > FIND-MATCH-COUNT
+               MOVE FIND-MATCH-INDEX(J) TO I
+               MOVE SPACES TO TO-OUTPUT-BUF
+               STRING
+                   J DELIMITED BY SIZE
+                   ") " DELIMITED BY SIZE
+                   FUNCTION TRIM(USER-FIRST-NAME(I)) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   FUNCTION TRIM(USER-LAST-NAME(I)) DELIMITED BY SIZE
+                   INTO TO-OUTPUT-BUF
+               END-STRING
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+           END-PERFORM
+
+           MOVE "Enter a number to view that profile, or 0 to go back:"
+               TO TO-OUTPUT-BUF
+           PERFORM DISPLAY-AND-WRITE-OUTPUT
+           PERFORM READ-INPUT-SAFELY
+           IF EXIT-PROGRAM PERFORM EXIT-EARLY END-IF
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(INPUT-RECORD))
+               TO FIND-CHOICE-NUM
+
+           IF FIND-CHOICE-NUM > 0 AND FIND-CHOICE-NUM <= FIND-MATCH-COUNT
+               MOVE FIND-MATCH-INDEX(FIND-CHOICE-NUM) TO I
+               PERFORM SHOW-FOUND-PROFILE-PROCEDURE
+           END-IF.
+
+       SHOW-FOUND-PROFILE-PROCEDURE.
+           MOVE LOGGED-IN-RANK TO PROFILE-INDEX
+           MOVE I TO LOGGED-IN-RANK
+
+           MOVE "--- Found User Profile ---" TO PROFILE-HEADING
+           PERFORM VIEW-PROFILE-PROCEDURE
+
+           MOVE PROFILE-INDEX TO LOGGED-IN-RANK
+           MOVE I TO PROFILE-INDEX
+
+           PERFORM COUNT-MUTUAL-CONNECTIONS-PROCEDURE
+           MOVE SPACES TO TO-OUTPUT-BUF
+           STRING "Mutual connections: " DELIMITED BY SIZE
+               MUTUAL-CONNECTION-COUNT DELIMITED BY SIZE
+               INTO TO-OUTPUT-BUF
+           PERFORM DISPLAY-AND-WRITE-OUTPUT
+
+           PERFORM PROFILE-OPTIONS.
+
+       COUNT-MUTUAL-CONNECTIONS-PROCEDURE.
+           MOVE 0 TO MUTUAL-CONNECTION-COUNT.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NETWORK-COUNT
+               MOVE SPACES TO WS-MUTUAL-CANDIDATE
+               IF FUNCTION TRIM(NETWORK-USER1(I))
+                       = FUNCTION TRIM(USER-USERNAME(LOGGED-IN-RANK))
+                   MOVE NETWORK-USER2(I) TO WS-MUTUAL-CANDIDATE
+               ELSE IF FUNCTION TRIM(NETWORK-USER2(I))
+                       = FUNCTION TRIM(USER-USERNAME(LOGGED-IN-RANK))
+                   MOVE NETWORK-USER1(I) TO WS-MUTUAL-CANDIDATE
+               END-IF
+
+               IF FUNCTION TRIM(WS-MUTUAL-CANDIDATE) NOT = SPACES
+                   PERFORM VARYING J FROM 1 BY 1 UNTIL J > NETWORK-COUNT
+                       IF (FUNCTION TRIM(NETWORK-USER1(J))
+                               = FUNCTION TRIM(USER-USERNAME(PROFILE-INDEX))
+                           AND FUNCTION TRIM(NETWORK-USER2(J))
+                               = FUNCTION TRIM(WS-MUTUAL-CANDIDATE))
+                       OR (FUNCTION TRIM(NETWORK-USER2(J))
+                               = FUNCTION TRIM(USER-USERNAME(PROFILE-INDEX))
+                           AND FUNCTION TRIM(NETWORK-USER1(J))
+                               = FUNCTION TRIM(WS-MUTUAL-CANDIDATE))
+                           ADD 1 TO MUTUAL-CONNECTION-COUNT
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+
 
        PROFILE-OPTIONS.
            MOVE "1) Send Connection Request" TO TO-OUTPUT-BUF
@@ -1008,6 +2279,9 @@
                    ELSE
                        PERFORM SEND-CONNECTION-REQUEST
                        IF REQUEST-SUCCESS = "Y"
+                       MOVE CURRENT-USER TO AUDIT-USER-TEXT
+                       MOVE "Sent connection request" TO AUDIT-ACTION-TEXT
+                       PERFORM LOG-AUDIT-ACTION-PROCEDURE
                        MOVE "Connection request sent successfully." TO TO-OUTPUT-BUF
                        PERFORM DISPLAY-AND-WRITE-OUTPUT
                    END-IF
@@ -1067,16 +2341,45 @@
            END-IF
 
 
+           IF CONNECTION-EXIST-FLAG = "N" AND CONNECTION-COUNT >= MAX-CONNECTION-COUNT
+               MOVE "Connection requests are full, please try again later."
+                   TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               MOVE "Y" TO CONNECTION-EXIST-FLAG
+           END-IF.
+
            IF CONNECTION-EXIST-FLAG = "N"
                ADD 1 TO CONNECTION-COUNT
                MOVE USER-USERNAME(LOGGED-IN-RANK) TO CON-SENDER(CONNECTION-COUNT)
                MOVE USER-USERNAME(PROFILE-INDEX) TO CON-RECEIVER(CONNECTION-COUNT)
+               MOVE "PENDING" TO CON-STATUS(CONNECTION-COUNT)
+               MOVE CONNECTION-COUNT TO WS-CONN-SAVE-INDEX
                PERFORM SAVE-CONNECTIONS-TO-FILE
                MOVE "Y" TO REQUEST-SUCCESS
            END-IF.
 
 
 
+       COUNT-PENDING-REQUESTS-PROCEDURE.
+           MOVE 0 TO WS-PENDING-COUNT.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > CONNECTION-COUNT
+               IF FUNCTION TRIM(CON-RECEIVER(I)) = FUNCTION TRIM(CURRENT-USER)
+                   AND FUNCTION TRIM(CON-STATUS(I)) = "PENDING"
+                   ADD 1 TO WS-PENDING-COUNT
+               END-IF
+           END-PERFORM.
+
+           IF WS-PENDING-COUNT > 0
+               MOVE SPACES TO TO-OUTPUT-BUF
+               STRING "You have " DELIMITED BY SIZE
+                   WS-PENDING-COUNT DELIMITED BY SIZE
+                   " pending connection request(s)." DELIMITED BY SIZE
+                   INTO TO-OUTPUT-BUF
+               END-STRING
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+           END-IF.
+
        PENDING-REQUESTS-PROCEDURE.
            MOVE "----- Pending Connection Requests: -----" TO TO-OUTPUT-BUF
            PERFORM DISPLAY-AND-WRITE-OUTPUT
@@ -1087,6 +2390,7 @@
 
            PERFORM VARYING I FROM CONNECTION-COUNT BY -1 UNTIL I < 1
                IF FUNCTION TRIM(CON-RECEIVER(I)) = FUNCTION TRIM(USER-USERNAME(LOGGED-IN-RANK))
+                   AND FUNCTION TRIM(CON-STATUS(I)) = "PENDING"
                    MOVE "Y" TO CONNECTION-EXIST-FLAG
                    PERFORM PROCESS-REQUEST-PROCEDURE
                END-IF
@@ -1108,6 +2412,7 @@
 
            IF INPUT-CHOICE-BUF = "1"
                PERFORM ESTABLISHED-NETWORK-PROCEDURE
+               MOVE "ACCEPTED" TO CON-STATUS(I)
                MOVE SPACES TO TO-OUTPUT-BUF
                STRING
                    "Connection request from: " DELIMITED BY SIZE
@@ -1119,6 +2424,7 @@
            END-IF
 
            IF INPUT-CHOICE-BUF = "2"
+               MOVE "REJECTED" TO CON-STATUS(I)
                MOVE SPACES TO TO-OUTPUT-BUF
                STRING
                    "Connection request from: " DELIMITED BY SIZE
@@ -1129,15 +2435,18 @@
                PERFORM DISPLAY-AND-WRITE-OUTPUT
            END-IF
 
-           PERFORM REMOVE-PENDING-PROCEDURE
-           PERFORM SAVE-CONNECTIONS-TO-FILE.
-
+           IF INPUT-CHOICE-BUF = "1" OR INPUT-CHOICE-BUF = "2"
+               MOVE CURRENT-USER TO AUDIT-USER-TEXT
+               STRING "Processed connection request (" DELIMITED BY SIZE
+                   FUNCTION TRIM(CON-STATUS(I)) DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+                   INTO AUDIT-ACTION-TEXT
+               END-STRING
+               PERFORM LOG-AUDIT-ACTION-PROCEDURE
 
-       REMOVE-PENDING-PROCEDURE.
-           PERFORM VARYING J FROM I BY 1 UNTIL J >= CONNECTION-COUNT
-               MOVE CONNECTIONS-TABLE(J + 1) TO CONNECTIONS-TABLE(J)
-           END-PERFORM
-           SUBTRACT 1 FROM CONNECTION-COUNT.
+               MOVE I TO WS-CONN-SAVE-INDEX
+               PERFORM SAVE-CONNECTIONS-TO-FILE
+           END-IF.
 
 
        ESTABLISHED-NETWORK-PROCEDURE.
@@ -1150,6 +2459,7 @@
 
            MOVE CON-SENDER(I) TO NETWORKS-SENDER.
            MOVE CON-RECEIVER(I) TO NETWORKS-RECIEVER.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO NETWORKS-ESTABLISHED-DATE.
            WRITE NETWORKS-RECORD.
            CLOSE NETWORKS-FILE.
 
@@ -1213,6 +2523,7 @@
            PERFORM LOAD-NETWORKS-FROM-FILE.
 
            MOVE 'N' TO NETWORK-EXIST-FLAG
+           MOVE 0 TO WS-FIRST-DEGREE-COUNT.
 
            MOVE "------------- Your Network -------------" TO TO-OUTPUT-BUF
            PERFORM DISPLAY-AND-WRITE-OUTPUT
@@ -1224,6 +2535,8 @@
                            MOVE 'Y' TO NETWORK-EXIST-FLAG
                            MOVE J TO PROFILE-INDEX
                            PERFORM DISPLAY-NETWORKS-PROCEDURE
+                           ADD 1 TO WS-FIRST-DEGREE-COUNT
+                           MOVE J TO WS-FIRST-DEGREE-RANKS(WS-FIRST-DEGREE-COUNT)
                            EXIT PERFORM
                        END-IF
                    END-PERFORM
@@ -1233,6 +2546,8 @@
                            MOVE 'Y' TO NETWORK-EXIST-FLAG
                            MOVE J TO PROFILE-INDEX
                            PERFORM DISPLAY-NETWORKS-PROCEDURE
+                           ADD 1 TO WS-FIRST-DEGREE-COUNT
+                           MOVE J TO WS-FIRST-DEGREE-RANKS(WS-FIRST-DEGREE-COUNT)
                            EXIT PERFORM
                        END-IF
                    END-PERFORM
@@ -1242,16 +2557,156 @@
            IF NETWORK-EXIST-FLAG = 'N'
                MOVE "You have no network connections." TO TO-OUTPUT-BUF
                PERFORM DISPLAY-AND-WRITE-OUTPUT
+           ELSE
+               PERFORM SHOW-SECOND-DEGREE-CONNECTIONS-PROCEDURE
            END-IF
 
            MOVE "----------------------------------------" TO TO-OUTPUT-BUF
            PERFORM DISPLAY-AND-WRITE-OUTPUT.
 
+           IF NETWORK-EXIST-FLAG = 'Y'
+               PERFORM REMOVE-CONNECTION-PROCEDURE
+           END-IF.
+
+       SHOW-SECOND-DEGREE-CONNECTIONS-PROCEDURE.
+           MOVE 0 TO WS-SECOND-DEGREE-COUNT.
+
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-FIRST-DEGREE-COUNT
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > NETWORK-COUNT
+                   MOVE 0 TO K
+                   IF FUNCTION TRIM(NETWORK-USER1(I))
+                           = FUNCTION TRIM(USER-USERNAME(WS-FIRST-DEGREE-RANKS(J)))
+                       PERFORM VARYING K FROM 1 BY 1 UNTIL K > USER-COUNT
+                           IF FUNCTION TRIM(NETWORK-USER2(I))
+                                   = FUNCTION TRIM(USER-USERNAME(K))
+                               EXIT PERFORM
+                           END-IF
+                       END-PERFORM
+                   ELSE IF FUNCTION TRIM(NETWORK-USER2(I))
+                           = FUNCTION TRIM(USER-USERNAME(WS-FIRST-DEGREE-RANKS(J)))
+                       PERFORM VARYING K FROM 1 BY 1 UNTIL K > USER-COUNT
+                           IF FUNCTION TRIM(NETWORK-USER1(I))
+                                   = FUNCTION TRIM(USER-USERNAME(K))
+                               EXIT PERFORM
+                           END-IF
+                       END-PERFORM
+                   END-IF
+
+                   IF K > 0 AND K <= USER-COUNT
+                       AND K NOT = LOGGED-IN-RANK
+                       MOVE K TO WS-SECOND-DEGREE-CANDIDATE
+                       PERFORM CHECK-SECOND-DEGREE-DUPLICATE-PROCEDURE
+                       IF WS-SECOND-DEGREE-DUP-FLAG = 'N'
+                           ADD 1 TO WS-SECOND-DEGREE-COUNT
+                           MOVE WS-SECOND-DEGREE-CANDIDATE
+                               TO WS-SECOND-DEGREE-RANKS(WS-SECOND-DEGREE-COUNT)
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           IF WS-SECOND-DEGREE-COUNT > 0
+               MOVE "People you may know (connections of your" &
+               " connections):" TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-SECOND-DEGREE-COUNT
+                   MOVE SPACES TO TO-OUTPUT-BUF
+                   STRING
+                       "  " DELIMITED BY SIZE
+                       FUNCTION TRIM(USER-FIRST-NAME(WS-SECOND-DEGREE-RANKS(I)))
+                           DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       FUNCTION TRIM(USER-LAST-NAME(WS-SECOND-DEGREE-RANKS(I)))
+                           DELIMITED BY SIZE
+                       " (University: " DELIMITED BY SIZE
+                       FUNCTION TRIM(USER-UNIVERSITY(WS-SECOND-DEGREE-RANKS(I)))
+                           DELIMITED BY SIZE
+                       ", Major: " DELIMITED BY SIZE
+                       FUNCTION TRIM(USER-MAJOR(WS-SECOND-DEGREE-RANKS(I)))
+                           DELIMITED BY SIZE
+                       ")" DELIMITED BY SIZE
+                       INTO TO-OUTPUT-BUF
+                   END-STRING
+                   PERFORM DISPLAY-AND-WRITE-OUTPUT
+               END-PERFORM
+           END-IF.
+
+       CHECK-SECOND-DEGREE-DUPLICATE-PROCEDURE.
+           MOVE 'N' TO WS-SECOND-DEGREE-DUP-FLAG.
+
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > WS-FIRST-DEGREE-COUNT
+               IF WS-FIRST-DEGREE-RANKS(K) = WS-SECOND-DEGREE-CANDIDATE
+                   MOVE 'Y' TO WS-SECOND-DEGREE-DUP-FLAG
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           IF WS-SECOND-DEGREE-DUP-FLAG = 'N'
+               PERFORM VARYING K FROM 1 BY 1 UNTIL K > WS-SECOND-DEGREE-COUNT
+                   IF WS-SECOND-DEGREE-RANKS(K) = WS-SECOND-DEGREE-CANDIDATE
+                       MOVE 'Y' TO WS-SECOND-DEGREE-DUP-FLAG
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+
+       REMOVE-CONNECTION-PROCEDURE.
+           MOVE "Enter the Connection # to remove, or 0 to skip:"
+           TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+
+           PERFORM READ-INPUT-SAFELY.
+           IF EXIT-PROGRAM PERFORM EXIT-EARLY END-IF.
+
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(INPUT-RECORD))
+           TO WS-NETWORK-CHOICE.
+
+           IF WS-NETWORK-CHOICE = 0
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-NETWORK-CHOICE < 1 OR WS-NETWORK-CHOICE > NETWORK-COUNT
+               MOVE "Invalid connection number." TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF FUNCTION TRIM(NETWORK-USER1(WS-NETWORK-CHOICE))
+                   NOT = FUNCTION TRIM(USER-USERNAME(LOGGED-IN-RANK))
+               AND FUNCTION TRIM(NETWORK-USER2(WS-NETWORK-CHOICE))
+                   NOT = FUNCTION TRIM(USER-USERNAME(LOGGED-IN-RANK))
+               MOVE "That connection does not belong to you." TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM REWRITE-NETWORKS-FILE-PROCEDURE.
+
+           MOVE CURRENT-USER TO AUDIT-USER-TEXT.
+           MOVE "Removed connection" TO AUDIT-ACTION-TEXT.
+           PERFORM LOG-AUDIT-ACTION-PROCEDURE.
+
+           MOVE "Connection removed." TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+
+       REWRITE-NETWORKS-FILE-PROCEDURE.
+           OPEN OUTPUT NETWORKS-FILE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NETWORK-COUNT
+               IF I NOT = WS-NETWORK-CHOICE
+                   MOVE NETWORKS-TABLE(I) TO NETWORKS-RECORD
+                   WRITE NETWORKS-RECORD
+               END-IF
+           END-PERFORM.
+           CLOSE NETWORKS-FILE.
+
 
        DISPLAY-NETWORKS-PROCEDURE.
            MOVE SPACES TO TO-OUTPUT-BUF
                STRING
-                   "Connected with: " DELIMITED BY SIZE
+                   "(Connection #" DELIMITED BY SIZE
+                   I DELIMITED BY SIZE
+                   ") Connected with: " DELIMITED BY SIZE
                    FUNCTION TRIM(USER-FIRST-NAME(PROFILE-INDEX)) DELIMITED BY SIZE
                    " " DELIMITED BY SIZE
                    FUNCTION TRIM(USER-LAST-NAME(PROFILE-INDEX)) DELIMITED BY SIZE
@@ -1270,16 +2725,28 @@
            MOVE "N" TO MENU-EXIT-FLAG.
            PERFORM UNTIL EXIT-SKILLS-MENU
 
-               MOVE "1) Advanced COBOL" TO TO-OUTPUT-BUF
-               PERFORM DISPLAY-AND-WRITE-OUTPUT
-               MOVE "2) JCL Management" TO TO-OUTPUT-BUF
-               PERFORM DISPLAY-AND-WRITE-OUTPUT
-               MOVE "3) Public Speaking" TO TO-OUTPUT-BUF
-               PERFORM DISPLAY-AND-WRITE-OUTPUT
-               MOVE "4) Data Analytics" TO TO-OUTPUT-BUF
-               PERFORM DISPLAY-AND-WRITE-OUTPUT
-               MOVE "5) UX/UI Design" TO TO-OUTPUT-BUF
-               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               PERFORM VARYING SKILL-CHOICE-NUM FROM 1 BY 1
+                   UNTIL SKILL-CHOICE-NUM > 5
+                   PERFORM CHECK-SKILL-COMPLETED-PROCEDURE
+                   MOVE SPACES TO TO-OUTPUT-BUF
+                   IF SKILL-ALREADY-DONE-FLAG = 'Y'
+                       STRING SKILL-CHOICE-NUM DELIMITED BY SIZE
+                       ") " DELIMITED BY SIZE
+                       FUNCTION TRIM(SKILL-NAME-ENTRY(SKILL-CHOICE-NUM))
+                       DELIMITED BY SIZE
+                       " (Completed)" DELIMITED BY SIZE
+                       INTO TO-OUTPUT-BUF
+                       END-STRING
+                   ELSE
+                       STRING SKILL-CHOICE-NUM DELIMITED BY SIZE
+                       ") " DELIMITED BY SIZE
+                       FUNCTION TRIM(SKILL-NAME-ENTRY(SKILL-CHOICE-NUM))
+                       DELIMITED BY SIZE
+                       INTO TO-OUTPUT-BUF
+                       END-STRING
+                   END-IF
+                   PERFORM DISPLAY-AND-WRITE-OUTPUT
+               END-PERFORM
                MOVE "6) Go Back" TO TO-OUTPUT-BUF
                PERFORM DISPLAY-AND-WRITE-OUTPUT
                MOVE "Enter your choice:" TO TO-OUTPUT-BUF
@@ -1290,15 +2757,119 @@
                MOVE INPUT-RECORD(1:1) TO INPUT-CHOICE-BUF
 
                IF INPUT-CHOICE-BUF >= "1" AND INPUT-CHOICE-BUF <= "5"
-                   MOVE "This skill is under construction." TO TO-OUTPUT-BUF
+                   MOVE FUNCTION NUMVAL(INPUT-CHOICE-BUF) TO SKILL-CHOICE-NUM
+                   PERFORM SKILL-LESSON-PROCEDURE
+               END-IF
+
+               IF INPUT-CHOICE-BUF = "6"
+                   SET EXIT-SKILLS-MENU TO TRUE
+               END-IF
+
+           END-PERFORM.
+
+       CHECK-SKILL-COMPLETED-PROCEDURE.
+           MOVE 'N' TO SKILL-ALREADY-DONE-FLAG.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SKILLS-COUNT
+               IF WS-SKILL-USERNAME(I) = CURRENT-USER
+                   AND WS-SKILL-NUMBER(I) = SKILL-CHOICE-NUM
+                   MOVE 'Y' TO SKILL-ALREADY-DONE-FLAG
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       SKILL-LESSON-PROCEDURE.
+           MOVE SPACES TO TO-OUTPUT-BUF.
+           STRING "--- " DELIMITED BY SIZE
+           FUNCTION TRIM(SKILL-NAME-ENTRY(SKILL-CHOICE-NUM)) DELIMITED BY SIZE
+           " Lesson ---" DELIMITED BY SIZE
+           INTO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+
+           EVALUATE SKILL-CHOICE-NUM
+               WHEN 1
+                   MOVE "Advanced COBOL decomposes programs into"
+                   TO TO-OUTPUT-BUF
+                   PERFORM DISPLAY-AND-WRITE-OUTPUT
+                   MOVE "numbered paragraphs called by PERFORM, with"
+                   TO TO-OUTPUT-BUF
+                   PERFORM DISPLAY-AND-WRITE-OUTPUT
+                   MOVE "file status codes checked after every I-O verb."
+                   TO TO-OUTPUT-BUF
+                   PERFORM DISPLAY-AND-WRITE-OUTPUT
+                   MOVE "Quiz: what file status means record not found?"
+                   TO TO-OUTPUT-BUF
+                   PERFORM DISPLAY-AND-WRITE-OUTPUT
+                   MOVE "23" TO SKILL-QUIZ-ANSWER
+               WHEN 2
+                   MOVE "JCL describes the job steps, datasets, and"
+                   TO TO-OUTPUT-BUF
+                   PERFORM DISPLAY-AND-WRITE-OUTPUT
+                   MOVE "program to run them against on the mainframe."
+                   TO TO-OUTPUT-BUF
+                   PERFORM DISPLAY-AND-WRITE-OUTPUT
+                   MOVE "Quiz: which JCL statement names the program?"
+                   TO TO-OUTPUT-BUF
+                   PERFORM DISPLAY-AND-WRITE-OUTPUT
+                   MOVE "EXEC" TO SKILL-QUIZ-ANSWER
+               WHEN 3
+                   MOVE "Public speaking is about a clear message,"
+                   TO TO-OUTPUT-BUF
+                   PERFORM DISPLAY-AND-WRITE-OUTPUT
+                   MOVE "eye contact, and knowing your audience."
+                   TO TO-OUTPUT-BUF
+                   PERFORM DISPLAY-AND-WRITE-OUTPUT
+                   MOVE "Quiz: what should you know before you speak?"
+                   TO TO-OUTPUT-BUF
+                   PERFORM DISPLAY-AND-WRITE-OUTPUT
+                   MOVE "AUDIENCE" TO SKILL-QUIZ-ANSWER
+               WHEN 4
+                   MOVE "Data analytics turns raw records into"
+                   TO TO-OUTPUT-BUF
+                   PERFORM DISPLAY-AND-WRITE-OUTPUT
+                   MOVE "summarized totals and trends you can act on."
+                   TO TO-OUTPUT-BUF
+                   PERFORM DISPLAY-AND-WRITE-OUTPUT
+                   MOVE "Quiz: what do you call a middle-value summary?"
+                   TO TO-OUTPUT-BUF
+                   PERFORM DISPLAY-AND-WRITE-OUTPUT
+                   MOVE "MEDIAN" TO SKILL-QUIZ-ANSWER
+               WHEN 5
+                   MOVE "UX/UI design focuses on making screens easy"
+                   TO TO-OUTPUT-BUF
+                   PERFORM DISPLAY-AND-WRITE-OUTPUT
+                   MOVE "to understand and navigate for the user."
+                   TO TO-OUTPUT-BUF
+                   PERFORM DISPLAY-AND-WRITE-OUTPUT
+                   MOVE "Quiz: UX stands for user what?"
+                   TO TO-OUTPUT-BUF
                    PERFORM DISPLAY-AND-WRITE-OUTPUT
-               END-IF
+                   MOVE "EXPERIENCE" TO SKILL-QUIZ-ANSWER
+           END-EVALUATE.
 
-               IF INPUT-CHOICE-BUF = "6"
-                   SET EXIT-SKILLS-MENU TO TRUE
-               END-IF
+           PERFORM READ-INPUT-SAFELY.
+           IF EXIT-PROGRAM PERFORM EXIT-EARLY END-IF.
 
-           END-PERFORM.
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(INPUT-RECORD))
+               = FUNCTION UPPER-CASE(FUNCTION TRIM(SKILL-QUIZ-ANSWER))
+               MOVE "Correct! Skill marked as completed." TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               PERFORM CHECK-SKILL-COMPLETED-PROCEDURE
+               IF SKILL-ALREADY-DONE-FLAG = 'N'
+                   MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+                   ADD 1 TO SKILLS-COUNT
+                   MOVE CURRENT-USER TO WS-SKILL-USERNAME(SKILLS-COUNT)
+                   MOVE SKILL-CHOICE-NUM TO WS-SKILL-NUMBER(SKILLS-COUNT)
+                   MOVE WS-TODAY-DATE TO WS-SKILL-COMPLETED-DATE(SKILLS-COUNT)
+                   PERFORM SAVE-SKILLS-TO-FILE
+                   MOVE CURRENT-USER TO AUDIT-USER-TEXT
+                   MOVE "Completed skill" TO AUDIT-ACTION-TEXT
+                   PERFORM LOG-AUDIT-ACTION-PROCEDURE
+               END-IF
+           ELSE
+               MOVE "Not quite. Review the lesson and try again later."
+               TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+           END-IF.
 
 
 
@@ -1309,6 +2880,10 @@
 
            MOVE "N" TO PROFILE-CREATION-FAILURE-FLAG.
 
+           IF USER-CREATED-DATE(LOGGED-IN-RANK) = 0
+               MOVE FUNCTION CURRENT-DATE(1:8)
+                   TO USER-CREATED-DATE(LOGGED-IN-RANK)
+           END-IF.
 
            PERFORM WITH TEST AFTER
                    UNTIL FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD)) > 0
@@ -1390,12 +2965,19 @@
                MOVE FUNCTION TRIM(INPUT-RECORD) TO USER-ABOUT-ME(LOGGED-IN-RANK)
            END-IF
 
+           MOVE LOGGED-IN-RANK TO WS-PROFILE-SAVE-INDEX
            PERFORM SAVE-PROFILES-TO-FILE
            PERFORM EDIT-EXPERIENCES-PROCEDURE
+           MOVE LOGGED-IN-RANK TO WS-PROFILE-SAVE-INDEX
            PERFORM SAVE-PROFILES-TO-FILE
            PERFORM EDIT-EDUCATION-PROCEDURE
+           MOVE LOGGED-IN-RANK TO WS-PROFILE-SAVE-INDEX
            PERFORM SAVE-PROFILES-TO-FILE
 
+           MOVE CURRENT-USER TO AUDIT-USER-TEXT
+           MOVE "Updated profile" TO AUDIT-ACTION-TEXT
+           PERFORM LOG-AUDIT-ACTION-PROCEDURE
+
            MOVE "Profile saved successfully!" TO TO-OUTPUT-BUF
            PERFORM DISPLAY-AND-WRITE-OUTPUT
            .
@@ -1445,7 +3027,7 @@
 
 
 
-           PERFORM VARYING EXP-SUBS FROM 1 BY 1 UNTIL EXP-SUBS > 3
+           PERFORM VARYING EXP-SUBS FROM 1 BY 1 UNTIL EXP-SUBS > 5
 
                IF EXP-TITLE(LOGGED-IN-RANK, EXP-SUBS) NOT = SPACES
 
@@ -1482,7 +3064,7 @@
 
 
 
-           PERFORM VARYING EDU-SUBS FROM 1 BY 1 UNTIL EDU-SUBS > 3
+           PERFORM VARYING EDU-SUBS FROM 1 BY 1 UNTIL EDU-SUBS > 5
 
                IF EDU-DEGREE(LOGGED-IN-RANK, EDU-SUBS) NOT = SPACES
 
@@ -1513,9 +3095,44 @@
            MOVE "--------------------" TO TO-OUTPUT-BUF.
            PERFORM DISPLAY-AND-WRITE-OUTPUT.
 
+       EXPORT-RESUME-PROCEDURE.
+           MOVE "Export your profile as a resume file? (Y/N):"
+               TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+
+           PERFORM READ-INPUT-SAFELY.
+           IF EXIT-PROGRAM
+               MOVE "Error reading input." TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+           ELSE
+               MOVE INPUT-RECORD(1:1) TO INPUT-CHOICE-BUF
+               IF FUNCTION TRIM(INPUT-CHOICE-BUF) = "Y" OR
+                   FUNCTION TRIM(INPUT-CHOICE-BUF) = "y"
+
+                   MOVE SPACES TO RESUME-FILENAME
+                   STRING "resume_" DELIMITED BY SIZE
+                       FUNCTION TRIM(USER-USERNAME(LOGGED-IN-RANK))
+                           DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                       INTO RESUME-FILENAME
+
+                   OPEN OUTPUT RESUME-FILE
+                   SET EXPORTING-RESUME TO TRUE
+                   PERFORM VIEW-PROFILE-PROCEDURE
+                   MOVE 'N' TO RESUME-EXPORT-FLAG
+                   CLOSE RESUME-FILE
+
+                   MOVE SPACES TO TO-OUTPUT-BUF
+                   STRING "Resume saved to " DELIMITED BY SIZE
+                       FUNCTION TRIM(RESUME-FILENAME) DELIMITED BY SIZE
+                       INTO TO-OUTPUT-BUF
+                   PERFORM DISPLAY-AND-WRITE-OUTPUT
+               END-IF
+           END-IF.
+
 
        EDIT-EXPERIENCES-PROCEDURE.
-           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 5
                MOVE SPACES TO EXP-TITLE      (LOGGED-IN-RANK, J)
                MOVE SPACES TO EXP-COMPANY    (LOGGED-IN-RANK, J)
                MOVE SPACES TO EXP-DATES      (LOGGED-IN-RANK, J)
@@ -1524,7 +3141,7 @@
 
            MOVE 0 TO COUNT-EXP.
 
-           PERFORM UNTIL COUNT-EXP = 3
+           PERFORM UNTIL COUNT-EXP = 5
                MOVE "Add a work experience? (Y/N):" TO TO-OUTPUT-BUF
                PERFORM DISPLAY-AND-WRITE-OUTPUT
                PERFORM READ-INPUT-SAFELY
@@ -1599,7 +3216,7 @@
 
 
        EDIT-EDUCATION-PROCEDURE.
-           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 5
                MOVE SPACES TO EDU-DEGREE    (LOGGED-IN-RANK, J)
                MOVE SPACES TO EDU-UNIVERSITY(LOGGED-IN-RANK, J)
                MOVE SPACES TO EDU-YEARS     (LOGGED-IN-RANK, J)
@@ -1607,7 +3224,7 @@
 
            MOVE 0 TO COUNT-EDU.
 
-           PERFORM UNTIL COUNT-EDU = 3
+           PERFORM UNTIL COUNT-EDU = 5
                MOVE "Add an education entry? (Y/N):" TO TO-OUTPUT-BUF
                PERFORM DISPLAY-AND-WRITE-OUTPUT
                PERFORM READ-INPUT-SAFELY
@@ -1690,7 +3307,44 @@
                EXIT PARAGRAPH
            END-IF.
 
+           MOVE "Search by title/employer/location (blank for all):"
+               TO TO-OUTPUT-BUF
+           PERFORM DISPLAY-AND-WRITE-OUTPUT
+           PERFORM READ-INPUT-SAFELY
+           IF EXIT-PROGRAM PERFORM EXIT-EARLY END-IF
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(INPUT-RECORD))
+               TO WS-JOB-FILTER
+           COMPUTE WS-JOB-FILTER-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-JOB-FILTER))
+
+           MOVE "Minimum pay, or blank for no minimum:" TO TO-OUTPUT-BUF
+           PERFORM DISPLAY-AND-WRITE-OUTPUT
+           PERFORM READ-INPUT-SAFELY
+           IF EXIT-PROGRAM PERFORM EXIT-EARLY END-IF
+           IF FUNCTION TRIM(INPUT-RECORD) IS NUMERIC
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(INPUT-RECORD))
+                   TO WS-JOB-MIN-SALARY-FILTER
+           ELSE
+               MOVE 0 TO WS-JOB-MIN-SALARY-FILTER
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+
+           MOVE 0 TO WS-PAGE-ITEM-COUNT.
+           MOVE 'N' TO WS-PAGE-STOP-FLAG.
+
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-JOB-COUNT
+               IF PAGE-LISTING-STOPPED
+                   EXIT PERFORM
+               END-IF
+               IF NOT WS-JOB-IS-CLOSED(I)
+                   AND (WS-JOB-EXPIRATION-DATE(I) = 0
+                       OR WS-JOB-EXPIRATION-DATE(I) >= WS-TODAY-DATE)
+                   PERFORM JOB-FILTER-CHECK-PROCEDURE
+                   IF SEARCH-FOUND
+                       PERFORM JOB-SALARY-CHECK-PROCEDURE
+                   END-IF
+                   IF SEARCH-FOUND AND SALARY-OK
                MOVE SPACES TO TO-OUTPUT-BUF
            STRING
            I DELIMITED BY SIZE
@@ -1704,6 +3358,15 @@
            INTO TO-OUTPUT-BUF
            END-STRING
            PERFORM DISPLAY-AND-WRITE-OUTPUT
+                       ADD 1 TO WS-PAGE-ITEM-COUNT
+                       IF WS-PAGE-ITEM-COUNT = 10
+                           PERFORM MORE-JOBS-REMAIN-PROCEDURE
+                           IF MORE-JOBS-REMAIN
+                               PERFORM PAGE-BREAK-PROCEDURE
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
            END-PERFORM.
 
            PERFORM WITH TEST AFTER
@@ -1731,6 +3394,214 @@
                PERFORM BROWSE-JOBS-PROCEDURE
            END-IF.
 
+       RECOMMENDED-JOBS-PROCEDURE.
+           MOVE "--- Recommended For You ---" TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+
+           IF WS-JOB-COUNT = 0
+               MOVE "No jobs available." TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF FUNCTION TRIM(USER-MAJOR(LOGGED-IN-RANK)) = SPACES
+               AND FUNCTION TRIM(USER-UNIVERSITY(LOGGED-IN-RANK)) = SPACES
+               MOVE "Fill in your major and university on your profile" &
+               " to get recommendations." TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "Minimum pay, or blank for no minimum:" TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+           PERFORM READ-INPUT-SAFELY.
+           IF EXIT-PROGRAM PERFORM EXIT-EARLY END-IF.
+           IF FUNCTION TRIM(INPUT-RECORD) IS NUMERIC
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(INPUT-RECORD))
+                   TO WS-JOB-MIN-SALARY-FILTER
+           ELSE
+               MOVE 0 TO WS-JOB-MIN-SALARY-FILTER
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE.
+           MOVE 0 TO WS-PAGE-ITEM-COUNT.
+           MOVE 'N' TO WS-PAGE-STOP-FLAG.
+           MOVE 0 TO WS-RECOMMEND-MATCH-COUNT.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-JOB-COUNT
+               IF PAGE-LISTING-STOPPED
+                   EXIT PERFORM
+               END-IF
+               IF NOT WS-JOB-IS-CLOSED(I)
+                   AND (WS-JOB-EXPIRATION-DATE(I) = 0
+                       OR WS-JOB-EXPIRATION-DATE(I) >= WS-TODAY-DATE)
+                   PERFORM JOB-RECOMMEND-CHECK-PROCEDURE
+                   IF SEARCH-FOUND
+                       PERFORM JOB-SALARY-CHECK-PROCEDURE
+                   END-IF
+                   IF SEARCH-FOUND AND SALARY-OK
+                       ADD 1 TO WS-RECOMMEND-MATCH-COUNT
+                       MOVE SPACES TO TO-OUTPUT-BUF
+                       STRING
+                           I DELIMITED BY SIZE
+                           ") " DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-JOB-TITLE(I)) DELIMITED BY SIZE
+                           " at " DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-JOB-EMPLOYER(I)) DELIMITED BY SIZE
+                           " (" DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-JOB-LOCATION(I)) DELIMITED BY SIZE
+                           ")" DELIMITED BY SIZE
+                           INTO TO-OUTPUT-BUF
+                       END-STRING
+                       PERFORM DISPLAY-AND-WRITE-OUTPUT
+                       ADD 1 TO WS-PAGE-ITEM-COUNT
+                       IF WS-PAGE-ITEM-COUNT = 10
+                           PERFORM MORE-RECOMMENDED-REMAIN-PROCEDURE
+                           IF MORE-JOBS-REMAIN
+                               PERFORM PAGE-BREAK-PROCEDURE
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF WS-RECOMMEND-MATCH-COUNT = 0
+               MOVE "No jobs matched your major or university right now."
+               TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+           END-IF.
+
+       JOB-RECOMMEND-CHECK-PROCEDURE.
+           MOVE 'N' TO WS-SEARCH-FOUND-FLAG
+
+           IF FUNCTION TRIM(USER-MAJOR(LOGGED-IN-RANK)) NOT = SPACES
+               MOVE FUNCTION UPPER-CASE(USER-MAJOR(LOGGED-IN-RANK))
+                   TO WS-SEARCH-NEEDLE
+               MOVE FUNCTION UPPER-CASE(WS-JOB-TITLE(I)) TO WS-SEARCH-HAYSTACK
+               PERFORM STRING-CONTAINS-PROCEDURE
+               IF SEARCH-FOUND EXIT PARAGRAPH END-IF
+
+               MOVE FUNCTION UPPER-CASE(WS-JOB-DESCRIPTION(I))
+                   TO WS-SEARCH-HAYSTACK
+               PERFORM STRING-CONTAINS-PROCEDURE
+               IF SEARCH-FOUND EXIT PARAGRAPH END-IF
+           END-IF.
+
+           IF FUNCTION TRIM(USER-UNIVERSITY(LOGGED-IN-RANK)) NOT = SPACES
+               MOVE FUNCTION UPPER-CASE(USER-UNIVERSITY(LOGGED-IN-RANK))
+                   TO WS-SEARCH-NEEDLE
+               MOVE FUNCTION UPPER-CASE(WS-JOB-LOCATION(I))
+                   TO WS-SEARCH-HAYSTACK
+               PERFORM STRING-CONTAINS-PROCEDURE
+           END-IF.
+
+       PAGE-BREAK-PROCEDURE.
+           MOVE "-- Press Enter for more, or 0 to stop listing --"
+               TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+           PERFORM READ-INPUT-SAFELY.
+           IF EXIT-PROGRAM PERFORM EXIT-EARLY END-IF.
+
+           IF FUNCTION TRIM(INPUT-RECORD) = "0"
+               MOVE 'Y' TO WS-PAGE-STOP-FLAG
+           ELSE
+               MOVE 0 TO WS-PAGE-ITEM-COUNT
+           END-IF.
+
+       JOB-FILTER-CHECK-PROCEDURE.
+           MOVE 'N' TO WS-SEARCH-FOUND-FLAG
+           IF WS-JOB-FILTER-LEN = 0
+               SET SEARCH-FOUND TO TRUE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-JOB-FILTER TO WS-SEARCH-NEEDLE
+           MOVE FUNCTION UPPER-CASE(WS-JOB-TITLE(I)) TO WS-SEARCH-HAYSTACK
+           PERFORM STRING-CONTAINS-PROCEDURE
+           IF SEARCH-FOUND EXIT PARAGRAPH END-IF
+
+           MOVE FUNCTION UPPER-CASE(WS-JOB-EMPLOYER(I)) TO WS-SEARCH-HAYSTACK
+           PERFORM STRING-CONTAINS-PROCEDURE
+           IF SEARCH-FOUND EXIT PARAGRAPH END-IF
+
+           MOVE FUNCTION UPPER-CASE(WS-JOB-LOCATION(I)) TO WS-SEARCH-HAYSTACK
+           PERFORM STRING-CONTAINS-PROCEDURE.
+
+       JOB-SALARY-CHECK-PROCEDURE.
+           MOVE 'Y' TO WS-SALARY-OK-FLAG.
+           IF WS-JOB-MIN-SALARY-FILTER > 0
+               AND WS-JOB-SALARY-MAX(I) < WS-JOB-MIN-SALARY-FILTER
+               MOVE 'N' TO WS-SALARY-OK-FLAG
+           END-IF.
+
+      *> Look ahead from the current job to see whether any later entry
+      *> would actually be shown, so a full page never ends with a
+      *> "more?" prompt that turns out to have nothing behind it.
+       MORE-JOBS-REMAIN-PROCEDURE.
+           MOVE 'N' TO WS-MORE-JOBS-FLAG.
+           MOVE I TO WS-SAVED-JOB-INDEX.
+           PERFORM VARYING I FROM WS-SAVED-JOB-INDEX BY 1
+               UNTIL I > WS-JOB-COUNT OR MORE-JOBS-REMAIN
+               IF I > WS-SAVED-JOB-INDEX
+                   IF NOT WS-JOB-IS-CLOSED(I)
+                       AND (WS-JOB-EXPIRATION-DATE(I) = 0
+                           OR WS-JOB-EXPIRATION-DATE(I) >= WS-TODAY-DATE)
+                       PERFORM JOB-FILTER-CHECK-PROCEDURE
+                       IF SEARCH-FOUND
+                           PERFORM JOB-SALARY-CHECK-PROCEDURE
+                       END-IF
+                       IF SEARCH-FOUND AND SALARY-OK
+                           SET MORE-JOBS-REMAIN TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+           MOVE WS-SAVED-JOB-INDEX TO I.
+
+       MORE-RECOMMENDED-REMAIN-PROCEDURE.
+           MOVE 'N' TO WS-MORE-JOBS-FLAG.
+           MOVE I TO WS-SAVED-JOB-INDEX.
+           PERFORM VARYING I FROM WS-SAVED-JOB-INDEX BY 1
+               UNTIL I > WS-JOB-COUNT OR MORE-JOBS-REMAIN
+               IF I > WS-SAVED-JOB-INDEX
+                   IF NOT WS-JOB-IS-CLOSED(I)
+                       AND (WS-JOB-EXPIRATION-DATE(I) = 0
+                           OR WS-JOB-EXPIRATION-DATE(I) >= WS-TODAY-DATE)
+                       PERFORM JOB-RECOMMEND-CHECK-PROCEDURE
+                       IF SEARCH-FOUND
+                           PERFORM JOB-SALARY-CHECK-PROCEDURE
+                       END-IF
+                       IF SEARCH-FOUND AND SALARY-OK
+                           SET MORE-JOBS-REMAIN TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+           MOVE WS-SAVED-JOB-INDEX TO I.
+
+
+       STRING-CONTAINS-PROCEDURE.
+           MOVE 'N' TO WS-SEARCH-FOUND-FLAG
+           COMPUTE WS-SEARCH-HAY-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-HAYSTACK))
+           COMPUTE WS-SEARCH-NEEDLE-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-NEEDLE))
+           IF WS-SEARCH-NEEDLE-LEN = 0
+               OR WS-SEARCH-NEEDLE-LEN > WS-SEARCH-HAY-LEN
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VARYING WS-SEARCH-POS FROM 1 BY 1
+               UNTIL WS-SEARCH-POS >
+                   (WS-SEARCH-HAY-LEN - WS-SEARCH-NEEDLE-LEN + 1)
+               IF WS-SEARCH-HAYSTACK(WS-SEARCH-POS:WS-SEARCH-NEEDLE-LEN)
+                   = WS-SEARCH-NEEDLE(1:WS-SEARCH-NEEDLE-LEN)
+                   SET SEARCH-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+
        VIEW-JOB-DETAILS-PROCEDURE.
            MOVE "--- Job Details ---" TO TO-OUTPUT-BUF.
            PERFORM DISPLAY-AND-WRITE-OUTPUT.
@@ -1765,6 +3636,17 @@
            INTO TO-OUTPUT-BUF.
            PERFORM DISPLAY-AND-WRITE-OUTPUT.
 
+           IF WS-JOB-SALARY-MIN(WS-JOB-CHOICE) NOT = 0
+               OR WS-JOB-SALARY-MAX(WS-JOB-CHOICE) NOT = 0
+               MOVE SPACES TO TO-OUTPUT-BUF
+               STRING "Salary Range: " DELIMITED BY SIZE
+               WS-JOB-SALARY-MIN(WS-JOB-CHOICE) DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               WS-JOB-SALARY-MAX(WS-JOB-CHOICE) DELIMITED BY SIZE
+               INTO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+           END-IF.
+
            MOVE "-------------------" TO TO-OUTPUT-BUF.
            PERFORM DISPLAY-AND-WRITE-OUTPUT.
            MOVE "1) Apply for this Job" TO TO-OUTPUT-BUF.
@@ -1801,18 +3683,6 @@
                EXIT PARAGRAPH
                END-IF.
 
-           OPEN EXTEND APPLICATIONS-FILE.
-           MOVE USER-USERNAME(LOGGED-IN-RANK)
-           TO APP-USERNAME.
-           MOVE WS-JOB-TITLE(WS-JOB-CHOICE)
-           TO APP-JOB-TITLE.
-           MOVE WS-JOB-EMPLOYER(WS-JOB-CHOICE)
-           TO APP-JOB-EMPLOYER.
-           MOVE WS-JOB-LOCATION(WS-JOB-CHOICE)
-           TO APP-JOB-LOCATION.
-           WRITE APPLICATIONS-RECORD.
-           CLOSE APPLICATIONS-FILE.
-
            ADD 1 TO WS-APP-COUNT.
            MOVE USER-USERNAME(LOGGED-IN-RANK)
            TO WS-APP-USERNAME(WS-APP-COUNT).
@@ -1822,6 +3692,13 @@
            TO WS-APP-JOB-EMPLOYER(WS-APP-COUNT).
            MOVE WS-JOB-LOCATION(WS-JOB-CHOICE)
            TO WS-APP-JOB-LOCATION(WS-APP-COUNT).
+           MOVE "Submitted" TO WS-APP-STATUS(WS-APP-COUNT).
+
+           PERFORM SAVE-APPLICATIONS-TO-FILE.
+
+           MOVE CURRENT-USER TO AUDIT-USER-TEXT.
+           MOVE "Applied for job" TO AUDIT-ACTION-TEXT.
+           PERFORM LOG-AUDIT-ACTION-PROCEDURE.
 
            MOVE SPACES TO TO-OUTPUT-BUF.
            STRING "Your application for " DELIMITED BY SIZE
@@ -1837,6 +3714,10 @@
            DISPLAY FUNCTION TRIM(TO-OUTPUT-BUF TRAILING).
            MOVE TO-OUTPUT-BUF TO OUTPUT-RECORD.
            WRITE OUTPUT-RECORD.
+           IF EXPORTING-RESUME
+               MOVE TO-OUTPUT-BUF TO RESUME-RECORD
+               WRITE RESUME-RECORD
+           END-IF.
 
        READ-INPUT-SAFELY.
            READ INPUT-FILE
@@ -1845,18 +3726,171 @@
            END-READ.
 
 
+       VIEW-APPLICANTS-PROCEDURE.
+           MOVE "--- Applicants to Your Postings ---" TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+
+           MOVE "N" TO CONNECTION-EXIST-FLAG.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-JOB-COUNT
+               IF WS-JOB-POSTER(I) = USER-USERNAME(LOGGED-IN-RANK)
+                   PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-APP-COUNT
+                       IF WS-APP-JOB-TITLE(J) = WS-JOB-TITLE(I)
+                           AND WS-APP-JOB-EMPLOYER(J) = WS-JOB-EMPLOYER(I)
+                           MOVE "Y" TO CONNECTION-EXIST-FLAG
+                           MOVE SPACES TO TO-OUTPUT-BUF
+                           STRING
+                               FUNCTION TRIM(WS-APP-USERNAME(J))
+                               DELIMITED BY SIZE
+                               " applied for " DELIMITED BY SIZE
+                               FUNCTION TRIM(WS-JOB-TITLE(I))
+                               DELIMITED BY SIZE
+                               INTO TO-OUTPUT-BUF
+                           END-STRING
+                           PERFORM DISPLAY-AND-WRITE-OUTPUT
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+
+           IF CONNECTION-EXIST-FLAG = "N"
+               MOVE "No one has applied to your postings yet." TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+           END-IF
+           MOVE "------------------------------------" TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+
+
+       UPDATE-APPLICANT-STATUS-PROCEDURE.
+           MOVE "--- Update Applicant Status ---" TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+
+           MOVE "N" TO CONNECTION-EXIST-FLAG.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-APP-COUNT
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-JOB-COUNT
+                   IF WS-APP-JOB-TITLE(I) = WS-JOB-TITLE(J)
+                       AND WS-APP-JOB-EMPLOYER(I) = WS-JOB-EMPLOYER(J)
+                       AND WS-JOB-POSTER(J) = USER-USERNAME(LOGGED-IN-RANK)
+                       MOVE "Y" TO CONNECTION-EXIST-FLAG
+                       MOVE SPACES TO TO-OUTPUT-BUF
+                       STRING "(Application #" DELIMITED BY SIZE
+                           I DELIMITED BY SIZE
+                           ") " DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-APP-USERNAME(I)) DELIMITED BY SIZE
+                           " - " DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-APP-JOB-TITLE(I)) DELIMITED BY SIZE
+                           " [" DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-APP-STATUS(I)) DELIMITED BY SIZE
+                           "]" DELIMITED BY SIZE
+                           INTO TO-OUTPUT-BUF
+                       END-STRING
+                       PERFORM DISPLAY-AND-WRITE-OUTPUT
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           IF CONNECTION-EXIST-FLAG = "N"
+               MOVE "No one has applied to your postings yet." TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "Enter the Application # to update, or 0 to skip:"
+           TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+
+           PERFORM READ-INPUT-SAFELY.
+           IF EXIT-PROGRAM PERFORM EXIT-EARLY END-IF.
+
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(INPUT-RECORD))
+           TO WS-APP-CHOICE.
+
+           IF WS-APP-CHOICE = 0
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-APP-CHOICE < 1 OR WS-APP-CHOICE > WS-APP-COUNT
+               MOVE "Invalid application number." TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF.
+
+           SET CONNECTION-VALID-FLAG TO 'N'.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-JOB-COUNT
+               IF WS-APP-JOB-TITLE(WS-APP-CHOICE) = WS-JOB-TITLE(J)
+                   AND WS-APP-JOB-EMPLOYER(WS-APP-CHOICE) = WS-JOB-EMPLOYER(J)
+                   AND WS-JOB-POSTER(J) = USER-USERNAME(LOGGED-IN-RANK)
+                   SET CONNECTION-VALID-FLAG TO 'Y'
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           IF CONNECTION-VALID-FLAG NOT = 'Y'
+               MOVE "That application is not on one of your postings."
+               TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "Enter new status (Interviewing/Offered/Rejected):"
+           TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+
+           PERFORM READ-INPUT-SAFELY.
+           IF EXIT-PROGRAM PERFORM EXIT-EARLY END-IF.
+
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(INPUT-RECORD))
+           TO WS-APP-NEW-STATUS.
+
+           IF WS-APP-NEW-STATUS NOT = "INTERVIEWING"
+               AND WS-APP-NEW-STATUS NOT = "OFFERED"
+               AND WS-APP-NEW-STATUS NOT = "REJECTED"
+               MOVE "Status must be Interviewing, Offered, or Rejected."
+               TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF.
+
+           EVALUATE WS-APP-NEW-STATUS
+               WHEN "INTERVIEWING"
+                   MOVE "Interviewing" TO WS-APP-STATUS(WS-APP-CHOICE)
+               WHEN "OFFERED"
+                   MOVE "Offered" TO WS-APP-STATUS(WS-APP-CHOICE)
+               WHEN "REJECTED"
+                   MOVE "Rejected" TO WS-APP-STATUS(WS-APP-CHOICE)
+           END-EVALUATE.
+           PERFORM SAVE-APPLICATIONS-TO-FILE.
+
+           MOVE CURRENT-USER TO AUDIT-USER-TEXT.
+           STRING "Updated application #" DELIMITED BY SIZE
+               WS-APP-CHOICE DELIMITED BY SIZE
+               " to " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-APP-STATUS(WS-APP-CHOICE)) DELIMITED BY SIZE
+               INTO AUDIT-ACTION-TEXT
+           END-STRING.
+           PERFORM LOG-AUDIT-ACTION-PROCEDURE.
+
+           MOVE "Application status updated." TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+
+
        VIEW-APPLICATIONS-REPORT.
            MOVE "--- Your Job Applications ---" TO TO-OUTPUT-BUF.
            PERFORM DISPLAY-AND-WRITE-OUTPUT.
 
            MOVE 0 TO J.
            MOVE "N" TO CONNECTION-EXIST-FLAG.
+           MOVE 0 TO WS-PAGE-ITEM-COUNT.
+           MOVE 'N' TO WS-PAGE-STOP-FLAG.
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-APP-COUNT
                IF WS-APP-USERNAME(I) = USER-USERNAME(LOGGED-IN-RANK)
                    MOVE "Y" TO CONNECTION-EXIST-FLAG
                    ADD 1 TO J
 
+               IF NOT PAGE-LISTING-STOPPED
+
            MOVE SPACES TO TO-OUTPUT-BUF
            STRING "Job Title: " DELIMITED BY SIZE
            FUNCTION TRIM(WS-APP-JOB-TITLE(I))
@@ -1875,8 +3909,30 @@
            INTO TO-OUTPUT-BUF
            PERFORM DISPLAY-AND-WRITE-OUTPUT
 
+           MOVE SPACES TO TO-OUTPUT-BUF
+           STRING "Status: " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-APP-STATUS(I))
+           INTO TO-OUTPUT-BUF
+           PERFORM DISPLAY-AND-WRITE-OUTPUT
+
+           MOVE SPACES TO TO-OUTPUT-BUF
+           STRING "(Application #" DELIMITED BY SIZE
+           I DELIMITED BY SIZE
+           ") " DELIMITED BY SIZE
+           INTO TO-OUTPUT-BUF
+           PERFORM DISPLAY-AND-WRITE-OUTPUT
+
            MOVE "--------------------" TO TO-OUTPUT-BUF
            PERFORM DISPLAY-AND-WRITE-OUTPUT
+
+                   ADD 1 TO WS-PAGE-ITEM-COUNT
+                   IF WS-PAGE-ITEM-COUNT = 10
+                       PERFORM MORE-APPLICATIONS-REMAIN-PROCEDURE
+                       IF MORE-APPS-REMAIN
+                           PERFORM PAGE-BREAK-PROCEDURE
+                       END-IF
+                   END-IF
+               END-IF
                END-IF
            END-PERFORM.
 
@@ -1895,6 +3951,69 @@
            MOVE "--------------------" TO TO-OUTPUT-BUF.
            PERFORM DISPLAY-AND-WRITE-OUTPUT.
 
+           IF CONNECTION-EXIST-FLAG = "Y"
+               PERFORM WITHDRAW-APPLICATION-PROCEDURE
+           END-IF.
+
+      *> Looks ahead past the current application for another one that
+      *> belongs to the logged-in user, so a full page never ends with
+      *> a "more?" prompt that turns out to have nothing behind it.
+       MORE-APPLICATIONS-REMAIN-PROCEDURE.
+           MOVE 'N' TO WS-MORE-APPS-FLAG.
+           PERFORM VARYING K FROM I BY 1
+               UNTIL K > WS-APP-COUNT OR MORE-APPS-REMAIN
+               IF K > I
+                   IF WS-APP-USERNAME(K) = USER-USERNAME(LOGGED-IN-RANK)
+                       SET MORE-APPS-REMAIN TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       WITHDRAW-APPLICATION-PROCEDURE.
+           MOVE "Enter the Application # to withdraw, or 0 to skip:"
+           TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+
+           PERFORM READ-INPUT-SAFELY.
+           IF EXIT-PROGRAM PERFORM EXIT-EARLY END-IF.
+
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(INPUT-RECORD))
+           TO WS-APP-CHOICE.
+
+           IF WS-APP-CHOICE = 0
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-APP-CHOICE < 1 OR WS-APP-CHOICE > WS-APP-COUNT
+               MOVE "Invalid application number." TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-APP-USERNAME(WS-APP-CHOICE) NOT = USER-USERNAME(LOGGED-IN-RANK)
+               MOVE "That application does not belong to you."
+               TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF FUNCTION TRIM(WS-APP-STATUS(WS-APP-CHOICE)) = "Withdrawn"
+               MOVE "That application has already been withdrawn."
+               TO TO-OUTPUT-BUF
+               PERFORM DISPLAY-AND-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "Withdrawn" TO WS-APP-STATUS(WS-APP-CHOICE).
+           PERFORM SAVE-APPLICATIONS-TO-FILE.
+
+           MOVE CURRENT-USER TO AUDIT-USER-TEXT.
+           MOVE "Withdrew application" TO AUDIT-ACTION-TEXT.
+           PERFORM LOG-AUDIT-ACTION-PROCEDURE.
+
+           MOVE "Application withdrawn." TO TO-OUTPUT-BUF.
+           PERFORM DISPLAY-AND-WRITE-OUTPUT.
+
        EXIT-EARLY.
            CLOSE INPUT-FILE.
            CLOSE OUTPUT-FILE.
