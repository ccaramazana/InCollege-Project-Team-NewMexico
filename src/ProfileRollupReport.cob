@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProfileRollupReport.
+
+      *> Standalone batch job: rolls up student profiles by
+      *> graduation year and by university, and writes a plain-text
+      *> summary. Run on its own, separate from the interactive
+      *> InCollege session.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROFILES-FILE ASSIGN TO "profiles.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PROFILE-USERNAME
+               FILE STATUS IS PRO-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "profile-rollup-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  PROFILES-FILE.
+       01  PROFILES-RECORD.
+           05 PROFILE-USERNAME PIC X(20).
+           05 PROFILE-FIRST-NAME PIC X(80).
+           05 PROFILE-LAST-NAME PIC X(80).
+           05 PROFILE-UNIVERSITY PIC X(80).
+           05 PROFILE-MAJOR PIC X(80).
+           05 PROFILE-GRADUATION-YEAR PIC 9(4).
+           05 PROFILE-ABOUT-ME PIC X(200).
+           05 PROFILE-EXPERIENCES OCCURS 5 TIMES.
+               10 PROF-EXP-TITLE PIC X(80).
+               10 PROF-EXP-COMPANY PIC X(80).
+               10 PROF-EXP-DATES PIC X(80).
+               10 PROF-EXP-DESCRIPTION PIC X(100).
+           05 PROFILE-EDUCATION OCCURS 5 TIMES.
+               10 PROF-EDU-DEGREE PIC X(80).
+               10 PROF-EDU-UNIVERSITY PIC X(80).
+               10 PROF-EDU-YEARS PIC X(80).
+           05 PROFILE-CREATED-DATE PIC 9(08).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  PRO-STATUS       PIC XX VALUE SPACES.
+       01  RPT-FILE-STATUS  PIC XX VALUE SPACES.
+
+       01  END-OF-FILE-FLAG PIC X VALUE 'N'.
+           88 END-OF-FILE VALUE 'Y'.
+           88 NOT-END-OF-FILE VALUE 'N'.
+
+       01  I PIC 999.
+       01  J PIC 999.
+
+       01  UNIVERSITY-ROLLUP.
+           05 UNIVERSITY-ENTRY-COUNT PIC 999 VALUE 0.
+           05 UNIVERSITY-ENTRIES OCCURS 300 TIMES.
+               10 UNIV-NAME  PIC X(80).
+               10 UNIV-COUNT PIC 9(06).
+
+       01  GRAD-YEAR-ROLLUP.
+           05 GRAD-YEAR-ENTRY-COUNT PIC 999 VALUE 0.
+           05 GRAD-YEAR-ENTRIES OCCURS 150 TIMES.
+               10 GRAD-YEAR-VALUE PIC 9(4).
+               10 GRAD-YEAR-COUNT PIC 9(06).
+
+       01  MATCH-FOUND-FLAG PIC X VALUE 'N'.
+       01  TOTAL-PROFILE-COUNT PIC 9(06) VALUE 0.
+       01  TODAY-DATE PIC 9(08).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-DATE.
+           PERFORM BUILD-ROLLUP-PROCEDURE.
+           PERFORM WRITE-REPORT-PROCEDURE.
+           STOP RUN.
+
+       BUILD-ROLLUP-PROCEDURE.
+           OPEN INPUT PROFILES-FILE.
+           IF PRO-STATUS = "35"
+               CLOSE PROFILES-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           SET NOT-END-OF-FILE TO TRUE.
+           PERFORM UNTIL END-OF-FILE
+               READ PROFILES-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO TOTAL-PROFILE-COUNT
+                       PERFORM TALLY-UNIVERSITY-PROCEDURE
+                       PERFORM TALLY-GRAD-YEAR-PROCEDURE
+               END-READ
+           END-PERFORM.
+           CLOSE PROFILES-FILE.
+
+       TALLY-UNIVERSITY-PROCEDURE.
+           MOVE 'N' TO MATCH-FOUND-FLAG.
+           PERFORM VARYING J FROM 1 BY 1
+               UNTIL J > UNIVERSITY-ENTRY-COUNT
+               IF UNIV-NAME(J) = PROFILE-UNIVERSITY
+                   ADD 1 TO UNIV-COUNT(J)
+                   MOVE 'Y' TO MATCH-FOUND-FLAG
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           IF MATCH-FOUND-FLAG = 'N'
+               ADD 1 TO UNIVERSITY-ENTRY-COUNT
+               MOVE PROFILE-UNIVERSITY TO UNIV-NAME(UNIVERSITY-ENTRY-COUNT)
+               MOVE 1 TO UNIV-COUNT(UNIVERSITY-ENTRY-COUNT)
+           END-IF.
+
+       TALLY-GRAD-YEAR-PROCEDURE.
+           MOVE 'N' TO MATCH-FOUND-FLAG.
+           PERFORM VARYING J FROM 1 BY 1
+               UNTIL J > GRAD-YEAR-ENTRY-COUNT
+               IF GRAD-YEAR-VALUE(J) = PROFILE-GRADUATION-YEAR
+                   ADD 1 TO GRAD-YEAR-COUNT(J)
+                   MOVE 'Y' TO MATCH-FOUND-FLAG
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           IF MATCH-FOUND-FLAG = 'N'
+               ADD 1 TO GRAD-YEAR-ENTRY-COUNT
+               MOVE PROFILE-GRADUATION-YEAR
+               TO GRAD-YEAR-VALUE(GRAD-YEAR-ENTRY-COUNT)
+               MOVE 1 TO GRAD-YEAR-COUNT(GRAD-YEAR-ENTRY-COUNT)
+           END-IF.
+
+       WRITE-REPORT-PROCEDURE.
+           OPEN OUTPUT REPORT-FILE.
+
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "Profile Roll-up Report - " DELIMITED BY SIZE
+           TODAY-DATE DELIMITED BY SIZE
+           INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "Total profiles: " DELIMITED BY SIZE
+           TOTAL-PROFILE-COUNT DELIMITED BY SIZE
+           INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE "----------------------------------------" TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE "By University:" TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > UNIVERSITY-ENTRY-COUNT
+               MOVE SPACES TO REPORT-RECORD
+               STRING "  " DELIMITED BY SIZE
+               FUNCTION TRIM(UNIV-NAME(I)) DELIMITED BY SIZE
+               ": " DELIMITED BY SIZE
+               UNIV-COUNT(I) DELIMITED BY SIZE
+               INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-PERFORM.
+
+           MOVE "----------------------------------------" TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE "By Graduation Year:" TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > GRAD-YEAR-ENTRY-COUNT
+               MOVE SPACES TO REPORT-RECORD
+               STRING "  " DELIMITED BY SIZE
+               GRAD-YEAR-VALUE(I) DELIMITED BY SIZE
+               ": " DELIMITED BY SIZE
+               GRAD-YEAR-COUNT(I) DELIMITED BY SIZE
+               INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-PERFORM.
+
+           CLOSE REPORT-FILE.
