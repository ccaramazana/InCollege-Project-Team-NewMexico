@@ -0,0 +1,204 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NetworkGrowthReport.
+
+      *> Standalone nightly batch job: summarizes how the network is
+      *> growing by reading connections.txt and networks.txt and
+      *> writing a plain-text digest. Run on its own, separate from
+      *> the interactive InCollege session.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONNECTIONS-FILE ASSIGN TO "connections.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CONN-KEY
+               FILE STATUS IS CONN-FILE-STATUS.
+           SELECT NETWORKS-FILE ASSIGN TO "networks.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NET-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "network-growth-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  CONNECTIONS-FILE.
+       01  CONNECTIONS-RECORD.
+           05 CONN-KEY.
+               10 SENDER-USERNAME PIC X(20).
+               10 RECEIVER-USERNAME PIC X(20).
+           05 CONN-STATUS PIC X(20).
+
+       FD  NETWORKS-FILE.
+       01  NETWORKS-RECORD.
+           05 NETWORKS-SENDER PIC X(20).
+           05 NETWORKS-RECIEVER PIC X(20).
+           05 NETWORKS-ESTABLISHED-DATE PIC 9(08).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  CONN-FILE-STATUS PIC XX VALUE SPACES.
+       01  NET-FILE-STATUS  PIC XX VALUE SPACES.
+       01  RPT-FILE-STATUS  PIC XX VALUE SPACES.
+
+       01  END-OF-FILE-FLAG PIC X VALUE 'N'.
+           88 END-OF-FILE VALUE 'Y'.
+           88 NOT-END-OF-FILE VALUE 'N'.
+
+       01  REPORT-COUNTS.
+           05 TOTAL-ESTABLISHED-NETWORKS PIC 9(06) VALUE 0.
+           05 TOTAL-NEW-TODAY            PIC 9(06) VALUE 0.
+           05 TOTAL-PENDING-REQUESTS     PIC 9(06) VALUE 0.
+           05 TOTAL-ACCEPTED-REQUESTS    PIC 9(06) VALUE 0.
+           05 TOTAL-REJECTED-REQUESTS    PIC 9(06) VALUE 0.
+
+      *> Per-user network size, built up as NETWORKS-FILE is read - the
+      *> same "look it up, add it if it's not there yet" idiom the main
+      *> program uses for its own in-memory tables.
+       01  USER-NETWORK-SIZES.
+           05 USER-NET-COUNT PIC 999 VALUE 0.
+           05 USER-NET-ENTRY OCCURS 300 TIMES.
+               10 USER-NET-NAME PIC X(20).
+               10 USER-NET-SIZE PIC 9(06).
+
+       01  WS-NET-LOOKUP-NAME PIC X(20).
+       01  I                  PIC 999.
+
+       01  TODAY-DATE PIC 9(08).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-DATE.
+           PERFORM TALLY-NETWORKS-PROCEDURE.
+           PERFORM TALLY-CONNECTIONS-PROCEDURE.
+           PERFORM WRITE-REPORT-PROCEDURE.
+           STOP RUN.
+
+       TALLY-NETWORKS-PROCEDURE.
+           OPEN INPUT NETWORKS-FILE.
+           IF NET-FILE-STATUS = "35"
+               CLOSE NETWORKS-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           SET NOT-END-OF-FILE TO TRUE.
+           PERFORM UNTIL END-OF-FILE
+               READ NETWORKS-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO TOTAL-ESTABLISHED-NETWORKS
+                       IF NETWORKS-ESTABLISHED-DATE = TODAY-DATE
+                           ADD 1 TO TOTAL-NEW-TODAY
+                       END-IF
+                       MOVE NETWORKS-SENDER TO WS-NET-LOOKUP-NAME
+                       PERFORM ADD-USER-NETWORK-SIZE-PROCEDURE
+                       MOVE NETWORKS-RECIEVER TO WS-NET-LOOKUP-NAME
+                       PERFORM ADD-USER-NETWORK-SIZE-PROCEDURE
+               END-READ
+           END-PERFORM.
+           CLOSE NETWORKS-FILE.
+
+       ADD-USER-NETWORK-SIZE-PROCEDURE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > USER-NET-COUNT
+               IF USER-NET-NAME(I) = WS-NET-LOOKUP-NAME
+                   ADD 1 TO USER-NET-SIZE(I)
+                   EXIT PARAGRAPH
+               END-IF
+           END-PERFORM.
+
+           IF USER-NET-COUNT < 300
+               ADD 1 TO USER-NET-COUNT
+               MOVE WS-NET-LOOKUP-NAME TO USER-NET-NAME(USER-NET-COUNT)
+               MOVE 1 TO USER-NET-SIZE(USER-NET-COUNT)
+           END-IF.
+
+       TALLY-CONNECTIONS-PROCEDURE.
+           OPEN INPUT CONNECTIONS-FILE.
+           IF CONN-FILE-STATUS = "35"
+               CLOSE CONNECTIONS-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           SET NOT-END-OF-FILE TO TRUE.
+           PERFORM UNTIL END-OF-FILE
+               READ CONNECTIONS-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       EVALUATE FUNCTION TRIM(CONN-STATUS)
+                           WHEN "ACCEPTED"
+                               ADD 1 TO TOTAL-ACCEPTED-REQUESTS
+                           WHEN "REJECTED"
+                               ADD 1 TO TOTAL-REJECTED-REQUESTS
+                           WHEN OTHER
+                               ADD 1 TO TOTAL-PENDING-REQUESTS
+                       END-EVALUATE
+               END-READ
+           END-PERFORM.
+           CLOSE CONNECTIONS-FILE.
+
+       WRITE-REPORT-PROCEDURE.
+           OPEN OUTPUT REPORT-FILE.
+
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "Network Growth Digest - " DELIMITED BY SIZE
+           TODAY-DATE DELIMITED BY SIZE
+           INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE "----------------------------------------" TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "Established connections: " DELIMITED BY SIZE
+           TOTAL-ESTABLISHED-NETWORKS DELIMITED BY SIZE
+           INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "New connections made today: " DELIMITED BY SIZE
+           TOTAL-NEW-TODAY DELIMITED BY SIZE
+           INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "Pending-request backlog: " DELIMITED BY SIZE
+           TOTAL-PENDING-REQUESTS DELIMITED BY SIZE
+           INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "Accepted requests: " DELIMITED BY SIZE
+           TOTAL-ACCEPTED-REQUESTS DELIMITED BY SIZE
+           INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "Rejected requests: " DELIMITED BY SIZE
+           TOTAL-REJECTED-REQUESTS DELIMITED BY SIZE
+           INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE "Network size per user:" TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > USER-NET-COUNT
+               MOVE SPACES TO REPORT-RECORD
+               STRING "  " DELIMITED BY SIZE
+               FUNCTION TRIM(USER-NET-NAME(I)) DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               USER-NET-SIZE(I) DELIMITED BY SIZE
+               INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-PERFORM.
+
+           CLOSE REPORT-FILE.
