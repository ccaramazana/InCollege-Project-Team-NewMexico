@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JobsCsvExport.
+
+      *> Standalone batch job: extracts JOBS-FILE into a comma-delimited
+      *> file for the career-services spreadsheet to re-import. Run on
+      *> its own, separate from the interactive InCollege session.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOBS-FILE ASSIGN TO "jobs.txt"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS JOBS-FILE-STATUS.
+           SELECT CSV-FILE ASSIGN TO "jobs-export.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CSV-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  JOBS-FILE.
+       01  JOBS-RECORD.
+           05 JOB-POSTER        PIC X(20).
+           05 JOB-TITLE         PIC X(80).
+           05 JOB-DESCRIPTION   PIC X(200).
+           05 JOB-EMPLOYER      PIC X(80).
+           05 JOB-LOCATION      PIC X(80).
+           05 JOB-SALARY        PIC X(20).
+           05 JOB-POSTED-DATE   PIC 9(08).
+           05 JOB-EXPIRATION-DATE PIC 9(08).
+           05 JOB-CLOSED-FLAG   PIC X(01).
+           05 JOB-SALARY-MIN    PIC 9(07).
+           05 JOB-SALARY-MAX    PIC 9(07).
+
+       FD  CSV-FILE.
+       01  CSV-RECORD PIC X(400).
+
+       WORKING-STORAGE SECTION.
+       01  JOBS-FILE-STATUS PIC XX VALUE SPACES.
+       01  CSV-FILE-STATUS  PIC XX VALUE SPACES.
+
+       01  END-OF-FILE-FLAG PIC X VALUE 'N'.
+           88 END-OF-FILE VALUE 'Y'.
+           88 NOT-END-OF-FILE VALUE 'N'.
+
+       01  TOTAL-JOB-COUNT PIC 9(06) VALUE 0.
+
+       01  WS-CSV-FIELD     PIC X(80).
+       01  WS-CSV-TITLE     PIC X(80).
+       01  WS-CSV-EMPLOYER  PIC X(80).
+       01  WS-CSV-LOCATION  PIC X(80).
+       01  WS-CSV-SALARY    PIC X(20).
+       01  WS-CSV-POSTER    PIC X(20).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM WRITE-CSV-PROCEDURE.
+           STOP RUN.
+
+       WRITE-CSV-PROCEDURE.
+           OPEN INPUT JOBS-FILE.
+           IF JOBS-FILE-STATUS = "35"
+               CLOSE JOBS-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN OUTPUT CSV-FILE.
+           MOVE "Title,Employer,Location,Salary,Poster" TO CSV-RECORD.
+           WRITE CSV-RECORD.
+
+           SET NOT-END-OF-FILE TO TRUE.
+           PERFORM UNTIL END-OF-FILE
+               READ JOBS-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO TOTAL-JOB-COUNT
+                       PERFORM WRITE-CSV-LINE-PROCEDURE
+               END-READ
+           END-PERFORM.
+
+           CLOSE JOBS-FILE.
+           CLOSE CSV-FILE.
+
+       WRITE-CSV-LINE-PROCEDURE.
+           MOVE SPACES TO CSV-RECORD.
+
+           MOVE JOB-TITLE TO WS-CSV-FIELD.
+           PERFORM SANITIZE-CSV-FIELD-PROCEDURE.
+           MOVE WS-CSV-FIELD TO WS-CSV-TITLE.
+
+           MOVE JOB-EMPLOYER TO WS-CSV-FIELD.
+           PERFORM SANITIZE-CSV-FIELD-PROCEDURE.
+           MOVE WS-CSV-FIELD TO WS-CSV-EMPLOYER.
+
+           MOVE JOB-LOCATION TO WS-CSV-FIELD.
+           PERFORM SANITIZE-CSV-FIELD-PROCEDURE.
+           MOVE WS-CSV-FIELD TO WS-CSV-LOCATION.
+
+           MOVE JOB-SALARY TO WS-CSV-FIELD.
+           PERFORM SANITIZE-CSV-FIELD-PROCEDURE.
+           MOVE WS-CSV-FIELD TO WS-CSV-SALARY.
+
+           MOVE JOB-POSTER TO WS-CSV-FIELD.
+           PERFORM SANITIZE-CSV-FIELD-PROCEDURE.
+           MOVE WS-CSV-FIELD TO WS-CSV-POSTER.
+
+           STRING
+               '"' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-TITLE) DELIMITED BY SIZE
+               '","' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-EMPLOYER) DELIMITED BY SIZE
+               '","' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-LOCATION) DELIMITED BY SIZE
+               '","' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-SALARY) DELIMITED BY SIZE
+               '","' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-POSTER) DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               INTO CSV-RECORD
+           END-STRING.
+           WRITE CSV-RECORD.
+
+      *> Spreadsheets re-import these fields by column position, so a
+      *> comma or quote mark typed into a free-text posting field must
+      *> not be allowed to split or break a quoted column.
+       SANITIZE-CSV-FIELD-PROCEDURE.
+           INSPECT WS-CSV-FIELD REPLACING ALL '"' BY SPACE.
