@@ -0,0 +1,301 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YearEndRolloverJob.
+
+      *> Standalone batch job: moves job postings (and their
+      *> applications) older than the current academic year out of
+      *> the live JOBS-FILE/APPLICATIONS-FILE and into dated history
+      *> files, so postings from old semesters don't keep
+      *> accumulating in the files BROWSE-JOBS-PROCEDURE and
+      *> VIEW-APPLICATIONS-REPORT read on every run. Run on its own,
+      *> separate from the interactive InCollege session, during a
+      *> planned maintenance window.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOBS-FILE ASSIGN TO "jobs.txt"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS JOBS-FILE-STATUS.
+           SELECT JOBS-HISTORY-FILE ASSIGN TO JOBS-HISTORY-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS JOBS-HIST-FILE-STATUS.
+           SELECT APPLICATIONS-FILE ASSIGN TO "applications.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS APPS-FILE-STATUS.
+           SELECT APPLICATIONS-HISTORY-FILE ASSIGN TO APPS-HISTORY-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS APPS-HIST-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  JOBS-FILE.
+       01  JOBS-RECORD.
+           05 JOB-POSTER        PIC X(20).
+           05 JOB-TITLE         PIC X(80).
+           05 JOB-DESCRIPTION   PIC X(200).
+           05 JOB-EMPLOYER      PIC X(80).
+           05 JOB-LOCATION      PIC X(80).
+           05 JOB-SALARY        PIC X(20).
+           05 JOB-POSTED-DATE   PIC 9(08).
+           05 JOB-EXPIRATION-DATE PIC 9(08).
+           05 JOB-CLOSED-FLAG   PIC X(01).
+           05 JOB-SALARY-MIN    PIC 9(07).
+           05 JOB-SALARY-MAX    PIC 9(07).
+
+       FD  JOBS-HISTORY-FILE.
+       01  JOBS-HISTORY-RECORD PIC X(511).
+
+       FD  APPLICATIONS-FILE.
+       01  APPLICATIONS-RECORD.
+           05 APP-USERNAME      PIC X(20).
+           05 APP-JOB-TITLE     PIC X(80).
+           05 APP-JOB-EMPLOYER  PIC X(80).
+           05 APP-JOB-LOCATION  PIC X(80).
+           05 APP-STATUS        PIC X(20).
+
+       FD  APPLICATIONS-HISTORY-FILE.
+       01  APPLICATIONS-HISTORY-RECORD PIC X(280).
+
+       WORKING-STORAGE SECTION.
+       01  JOBS-FILE-STATUS      PIC XX VALUE SPACES.
+       01  JOBS-HIST-FILE-STATUS PIC XX VALUE SPACES.
+       01  APPS-FILE-STATUS      PIC XX VALUE SPACES.
+       01  APPS-HIST-FILE-STATUS PIC XX VALUE SPACES.
+
+       01  END-OF-FILE-FLAG PIC X VALUE 'N'.
+           88 END-OF-FILE VALUE 'Y'.
+           88 NOT-END-OF-FILE VALUE 'N'.
+
+       01  JOB-IS-STALE-FLAG PIC X VALUE 'N'.
+           88 JOB-IS-STALE VALUE 'Y'.
+           88 JOB-IS-NOT-STALE VALUE 'N'.
+
+       01  APP-IS-STALE-FLAG PIC X VALUE 'N'.
+           88 APP-IS-STALE VALUE 'Y'.
+           88 APP-IS-NOT-STALE VALUE 'N'.
+
+      *> Guards against KEPT-JOB-ENTRIES/STALE-JOB-KEY-ENTRIES/
+      *> KEPT-APP-ENTRIES overflowing their OCCURS tables - if the
+      *> live file ever holds more rows than those tables can take,
+      *> we leave that file exactly as it is rather than rewrite it
+      *> with rows silently missing.
+       01  JOB-BUFFER-OVERFLOW-FLAG PIC X VALUE 'N'.
+           88 JOB-BUFFER-OVERFLOW VALUE 'Y'.
+       01  APP-BUFFER-OVERFLOW-FLAG PIC X VALUE 'N'.
+           88 APP-BUFFER-OVERFLOW VALUE 'Y'.
+
+       01  TODAY-DATE                 PIC 9(08).
+       01  TODAY-YEAR                 PIC 9(04).
+       01  TODAY-MONTH                PIC 9(02).
+       01  ACADEMIC-YEAR-START-YEAR   PIC 9(04).
+       01  ACADEMIC-YEAR-START-DATE   PIC 9(08).
+
+       01  JOBS-HISTORY-FILENAME PIC X(40).
+       01  APPS-HISTORY-FILENAME PIC X(40).
+
+       01  TOTAL-JOB-COUNT    PIC 9(06) VALUE 0.
+       01  ARCHIVED-JOB-COUNT PIC 9(06) VALUE 0.
+       01  TOTAL-APP-COUNT    PIC 9(06) VALUE 0.
+       01  ARCHIVED-APP-COUNT PIC 9(06) VALUE 0.
+
+       01  KEPT-JOBS.
+           05 KEPT-JOB-COUNT PIC 9(06) VALUE 0.
+           05 KEPT-JOB-ENTRIES OCCURS 2000 TIMES PIC X(511).
+
+       01  STALE-JOB-KEYS.
+           05 STALE-JOB-KEY-COUNT PIC 9(06) VALUE 0.
+           05 STALE-JOB-KEY-ENTRIES OCCURS 2000 TIMES.
+               10 STALE-JOB-TITLE    PIC X(80).
+               10 STALE-JOB-EMPLOYER PIC X(80).
+
+       01  KEPT-APPS.
+           05 KEPT-APP-COUNT PIC 9(06) VALUE 0.
+           05 KEPT-APP-ENTRIES OCCURS 2000 TIMES PIC X(280).
+
+       01  I PIC 9(06).
+       01  J PIC 9(06).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM COMPUTE-CUTOFF-PROCEDURE.
+           PERFORM BUILD-HISTORY-FILENAMES-PROCEDURE.
+           PERFORM ARCHIVE-JOBS-PROCEDURE.
+           PERFORM ARCHIVE-APPLICATIONS-PROCEDURE.
+           STOP RUN.
+
+       COMPUTE-CUTOFF-PROCEDURE.
+      *> The academic year is treated as starting August 1st - jobs
+      *> posted before that date in the current cycle belong to a
+      *> prior academic year and are eligible for rollover.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-DATE.
+           MOVE TODAY-DATE(1:4) TO TODAY-YEAR.
+           MOVE TODAY-DATE(5:2) TO TODAY-MONTH.
+
+           IF TODAY-MONTH >= 8
+               MOVE TODAY-YEAR TO ACADEMIC-YEAR-START-YEAR
+           ELSE
+               COMPUTE ACADEMIC-YEAR-START-YEAR = TODAY-YEAR - 1
+           END-IF.
+
+           COMPUTE ACADEMIC-YEAR-START-DATE =
+               ACADEMIC-YEAR-START-YEAR * 10000 + 0801.
+
+       BUILD-HISTORY-FILENAMES-PROCEDURE.
+           MOVE SPACES TO JOBS-HISTORY-FILENAME.
+           STRING "jobs-history-" DELIMITED BY SIZE
+               ACADEMIC-YEAR-START-YEAR DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+               INTO JOBS-HISTORY-FILENAME.
+
+           MOVE SPACES TO APPS-HISTORY-FILENAME.
+           STRING "applications-history-" DELIMITED BY SIZE
+               ACADEMIC-YEAR-START-YEAR DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+               INTO APPS-HISTORY-FILENAME.
+
+       ARCHIVE-JOBS-PROCEDURE.
+           OPEN INPUT JOBS-FILE.
+           IF JOBS-FILE-STATUS = "35"
+               CLOSE JOBS-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN EXTEND JOBS-HISTORY-FILE.
+           IF JOBS-HIST-FILE-STATUS = "35"
+               CLOSE JOBS-HISTORY-FILE
+               OPEN OUTPUT JOBS-HISTORY-FILE
+           END-IF.
+
+           SET NOT-END-OF-FILE TO TRUE.
+           PERFORM UNTIL END-OF-FILE
+               READ JOBS-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO TOTAL-JOB-COUNT
+                       PERFORM ROUTE-JOB-PROCEDURE
+               END-READ
+           END-PERFORM.
+
+           CLOSE JOBS-FILE.
+           CLOSE JOBS-HISTORY-FILE.
+
+           IF JOB-BUFFER-OVERFLOW
+               DISPLAY "YearEndRolloverJob: jobs.txt has more rows than "
+                   "this job can hold in memory - leaving it unchanged."
+           ELSE
+               PERFORM REWRITE-JOBS-FILE-PROCEDURE
+           END-IF.
+
+       ROUTE-JOB-PROCEDURE.
+           SET JOB-IS-NOT-STALE TO TRUE.
+           IF JOB-POSTED-DATE < ACADEMIC-YEAR-START-DATE
+               SET JOB-IS-STALE TO TRUE
+           END-IF.
+
+           IF JOB-IS-STALE
+               MOVE JOBS-RECORD TO JOBS-HISTORY-RECORD
+               WRITE JOBS-HISTORY-RECORD
+               ADD 1 TO ARCHIVED-JOB-COUNT
+               IF STALE-JOB-KEY-COUNT < 2000
+                   ADD 1 TO STALE-JOB-KEY-COUNT
+                   MOVE JOB-TITLE TO STALE-JOB-TITLE(STALE-JOB-KEY-COUNT)
+                   MOVE JOB-EMPLOYER TO STALE-JOB-EMPLOYER(STALE-JOB-KEY-COUNT)
+               ELSE
+                   SET JOB-BUFFER-OVERFLOW TO TRUE
+               END-IF
+           ELSE
+               IF KEPT-JOB-COUNT < 2000
+                   ADD 1 TO KEPT-JOB-COUNT
+                   MOVE JOBS-RECORD TO KEPT-JOB-ENTRIES(KEPT-JOB-COUNT)
+               ELSE
+                   SET JOB-BUFFER-OVERFLOW TO TRUE
+               END-IF
+           END-IF.
+
+       REWRITE-JOBS-FILE-PROCEDURE.
+           OPEN OUTPUT JOBS-FILE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > KEPT-JOB-COUNT
+               MOVE KEPT-JOB-ENTRIES(I) TO JOBS-RECORD
+               WRITE JOBS-RECORD
+           END-PERFORM.
+           CLOSE JOBS-FILE.
+
+       ARCHIVE-APPLICATIONS-PROCEDURE.
+      *> Applications have no posting date of their own - a job's
+      *> title and employer are the only link back to the posting
+      *> (the same pair BROWSE-JOBS/APPLY-TO-JOB already key off of),
+      *> so an application is rolled over when the job it applied to
+      *> was just rolled over.
+           IF JOB-BUFFER-OVERFLOW
+               DISPLAY "YearEndRolloverJob: skipping applications.txt - "
+                   "the stale job list from this run is incomplete."
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN INPUT APPLICATIONS-FILE.
+           IF APPS-FILE-STATUS = "35"
+               CLOSE APPLICATIONS-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN EXTEND APPLICATIONS-HISTORY-FILE.
+           IF APPS-HIST-FILE-STATUS = "35"
+               CLOSE APPLICATIONS-HISTORY-FILE
+               OPEN OUTPUT APPLICATIONS-HISTORY-FILE
+           END-IF.
+
+           SET NOT-END-OF-FILE TO TRUE.
+           PERFORM UNTIL END-OF-FILE
+               READ APPLICATIONS-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO TOTAL-APP-COUNT
+                       PERFORM ROUTE-APPLICATION-PROCEDURE
+               END-READ
+           END-PERFORM.
+
+           CLOSE APPLICATIONS-FILE.
+           CLOSE APPLICATIONS-HISTORY-FILE.
+
+           IF APP-BUFFER-OVERFLOW
+               DISPLAY "YearEndRolloverJob: applications.txt has more rows "
+                   "than this job can hold in memory - leaving it unchanged."
+           ELSE
+               PERFORM REWRITE-APPLICATIONS-FILE-PROCEDURE
+           END-IF.
+
+       ROUTE-APPLICATION-PROCEDURE.
+           SET APP-IS-NOT-STALE TO TRUE.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > STALE-JOB-KEY-COUNT
+               IF APP-JOB-TITLE = STALE-JOB-TITLE(J)
+                   AND APP-JOB-EMPLOYER = STALE-JOB-EMPLOYER(J)
+                   SET APP-IS-STALE TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           IF APP-IS-STALE
+               MOVE APPLICATIONS-RECORD TO APPLICATIONS-HISTORY-RECORD
+               WRITE APPLICATIONS-HISTORY-RECORD
+               ADD 1 TO ARCHIVED-APP-COUNT
+           ELSE
+               IF KEPT-APP-COUNT < 2000
+                   ADD 1 TO KEPT-APP-COUNT
+                   MOVE APPLICATIONS-RECORD TO KEPT-APP-ENTRIES(KEPT-APP-COUNT)
+               ELSE
+                   SET APP-BUFFER-OVERFLOW TO TRUE
+               END-IF
+           END-IF.
+
+       REWRITE-APPLICATIONS-FILE-PROCEDURE.
+           OPEN OUTPUT APPLICATIONS-FILE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > KEPT-APP-COUNT
+               MOVE KEPT-APP-ENTRIES(I) TO APPLICATIONS-RECORD
+               WRITE APPLICATIONS-RECORD
+           END-PERFORM.
+           CLOSE APPLICATIONS-FILE.
